@@ -0,0 +1,20 @@
+      *****************************************************************
+      * REPORTVARS: shared working-storage for the end-of-run summary
+      * report each demo writes at STOP RUN (run date/time, elapsed
+      * wall-clock seconds). GnuCOBOL has no portable CPU-time
+      * intrinsic, so elapsed wall-clock time stands in for it.
+      *****************************************************************
+       01  REPORT-COMMON-VARS.
+           05  WS-REPORT-FILE-ARG  PIC X(100) VALUE SPACES.
+           05  WS-REPORT-STATUS    PIC X(2).
+           05  WS-RUN-DATE         PIC X(8).
+           05  WS-START-TIME       PIC X(6).
+           05  WS-END-TIME         PIC X(6).
+           05  WS-START-SECS       PIC 9(8).
+           05  WS-END-SECS         PIC 9(8).
+           05  WS-ELAPSED-SECS     PIC 9(8).
+           05  TC-TIME-IN          PIC X(6).
+           05  TC-SECS-OUT         PIC 9(8).
+           05  TC-HH               PIC 99.
+           05  TC-MM               PIC 99.
+           05  TC-SS               PIC 99.
