@@ -0,0 +1,103 @@
+      *****************************************************************
+      * CONSOLE: interactive operator front end for the demo
+      * programs. Displays a text menu, reads the operator's choice
+      * and an optional run budget, then launches the chosen demo as
+      * a subprocess the same way JOBCTL does (a demo's own STOP RUN
+      * would otherwise terminate the whole run unit if it were
+      * CALLed in-process), showing a "currently running" status line
+      * while it runs and the subprocess's return code afterward.
+      * Invoke as: CONSOLE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSOLE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CONSOLE-VARS.
+           05  WS-CHOICE          PIC X(4) VALUE SPACES.
+           05  WS-CHOICE-NUM      PIC 9 VALUE 0.
+           05  WS-BUDGET-ARG      PIC X(10) VALUE SPACES.
+           05  WS-BUDGET-DISPLAY  PIC Z(7)9.
+           05  WS-DEMO-NAME       PIC X(12) VALUE SPACES.
+           05  WS-COMMAND         PIC X(100) VALUE SPACES.
+           05  WS-LAST-RC         PIC 9(8) VALUE 0.
+           05  WS-DONE-SW         PIC X VALUE 'N'.
+               88  WS-DONE            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL WS-DONE
+              PERFORM SHOW-MENU
+              PERFORM READ-CHOICE
+              EVALUATE WS-CHOICE-NUM
+                 WHEN 1
+                    MOVE "MAIN" TO WS-DEMO-NAME
+                    PERFORM RUN-DEMO
+                 WHEN 2
+                    MOVE "BOUNCYBALLS" TO WS-DEMO-NAME
+                    PERFORM RUN-DEMO
+                 WHEN 3
+                    MOVE "ANT" TO WS-DEMO-NAME
+                    PERFORM RUN-DEMO
+                 WHEN 0
+                    MOVE 'Y' TO WS-DONE-SW
+                 WHEN OTHER
+                    DISPLAY "CONSOLE: UNRECOGNIZED CHOICE"
+              END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "CONSOLE: EXITING"
+           STOP RUN RETURNING 0.
+
+      * -----------------------------------------------------------
+      * Display the operator menu.
+      * -----------------------------------------------------------
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "===== GRAPHICS DEMO CONSOLE ====="
+           DISPLAY "  1) MAIN - bouncing rectangle"
+           DISPLAY "  2) BOUNCYBALLS - bouncing balls"
+           DISPLAY "  3) ANT - Langton's ant"
+           DISPLAY "  0) EXIT"
+           DISPLAY "=================================="
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+
+      * -----------------------------------------------------------
+      * Read the operator's menu choice from the console.
+      * -----------------------------------------------------------
+       READ-CHOICE.
+           ACCEPT WS-CHOICE FROM CONSOLE
+           MOVE 0 TO WS-CHOICE-NUM
+           IF WS-CHOICE NOT = SPACES
+              MOVE WS-CHOICE TO WS-CHOICE-NUM
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Prompt for an optional run budget, launch the chosen demo
+      * as a subprocess the way JOBCTL does, showing a status line
+      * while it runs, and report its return code when it finishes.
+      * -----------------------------------------------------------
+       RUN-DEMO.
+           DISPLAY "ENTER RUN BUDGET (BLANK = RUN FOREVER): "
+                   WITH NO ADVANCING
+           ACCEPT WS-BUDGET-ARG FROM CONSOLE
+
+           DISPLAY "CONSOLE: RUNNING " FUNCTION TRIM(WS-DEMO-NAME)
+                   " ..."
+
+           IF WS-BUDGET-ARG NOT = SPACES
+              MOVE WS-BUDGET-ARG TO WS-BUDGET-DISPLAY
+              STRING "./" FUNCTION TRIM(WS-DEMO-NAME) " "
+                      FUNCTION TRIM(WS-BUDGET-DISPLAY)
+                      DELIMITED BY SIZE INTO WS-COMMAND
+           ELSE
+              STRING "./" FUNCTION TRIM(WS-DEMO-NAME)
+                      DELIMITED BY SIZE INTO WS-COMMAND
+           END-IF
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-LAST-RC
+
+           DISPLAY "CONSOLE: " FUNCTION TRIM(WS-DEMO-NAME)
+                   " FINISHED, RC = " WS-LAST-RC.
