@@ -0,0 +1,71 @@
+      *****************************************************************
+      * PIXFEED: standalone pixel-file replay utility around DISP.
+      * Reads a sequential file of X/Y/R/G/B pixel records and calls
+      * DISP once per record, giving the existing DISPARGS/DISPLAY.cbl
+      * interface a file-driven front end instead of only a one-pixel-
+      * per-invocation command line. Invoke as: PIXFEED [pixfeed.dat]
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIXFEED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PIXFEED-FILE ASSIGN TO DYNAMIC WS-PIXFEED-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PIXFEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PIXFEED-FILE.
+           COPY PIXFEEDREC.
+
+       WORKING-STORAGE SECTION.
+       01  PIXFEED-VARS.
+           05  WS-PIXFEED-FILE-NAME  PIC X(100) VALUE SPACES.
+           05  WS-PIXFEED-STATUS     PIC X(2).
+           05  WS-EOF-SW             PIC X VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-PIXELS-FED         PIC 9(8) VALUE 0.
+
+           COPY DISPARGS.
+
+       PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PIXFEED-FILE-NAME FROM ARGUMENT-VALUE
+           IF WS-PIXFEED-FILE-NAME = SPACES
+              MOVE "PIXFEED.DAT" TO WS-PIXFEED-FILE-NAME
+           END-IF
+
+           OPEN INPUT PIXFEED-FILE
+           IF WS-PIXFEED-STATUS NOT = "00"
+              DISPLAY "PIXFEED: UNABLE TO OPEN "
+                       FUNCTION TRIM(WS-PIXFEED-FILE-NAME)
+                       " STATUS " WS-PIXFEED-STATUS UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+              READ PIXFEED-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    PERFORM FEED-ONE-PIXEL
+              END-READ
+           END-PERFORM
+
+           CLOSE PIXFEED-FILE
+           DISPLAY "PIXFEED: FED " WS-PIXELS-FED " PIXEL(S)" UPON SYSERR
+           STOP RUN RETURNING 0.
+
+      * -----------------------------------------------------------
+      * Move one file record into DISP-ARGS and call DISP with it.
+      * -----------------------------------------------------------
+       FEED-ONE-PIXEL.
+           MOVE PIXFEED-REC-X TO DISP-X
+           MOVE PIXFEED-REC-Y TO DISP-Y
+           MOVE PIXFEED-REC-R TO DISP-R
+           MOVE PIXFEED-REC-G TO DISP-G
+           MOVE PIXFEED-REC-B TO DISP-B
+           CALL 'DISP' USING DISP-ARGS
+           ADD 1 TO WS-PIXELS-FED.
