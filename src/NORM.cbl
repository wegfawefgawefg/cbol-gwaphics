@@ -5,31 +5,66 @@
        WORKING-STORAGE SECTION.
        01  LOCAL-RANGE         PIC S9(9).
        01  LOCAL-NUMERATOR     PIC S9(9).
+       01  LOCAL-X             PIC S9(9).
+       01  LOCAL-RESULT        PIC 9(3).
+       01  LOCAL-RATIO         PIC 9V9(6).
+       01  BATCH-I             PIC 9(2).
 
        LINKAGE SECTION.
            COPY NORMARGS.
 
        PROCEDURE DIVISION USING NORM-ARGS.
 
-           COMPUTE LOCAL-RANGE = NORM-HIGH - NORM-LOW
-
-           IF LOCAL-RANGE <= 0
-              MOVE 0 TO NORM-RESULT
-              GOBACK
+           IF NORM-MODE-BATCH
+              PERFORM NORMALIZE-BATCH
+           ELSE
+              MOVE NORM-X TO LOCAL-X
+              PERFORM NORMALIZE-ONE-VALUE
+              MOVE LOCAL-RESULT TO NORM-RESULT
            END-IF
 
-           IF NORM-X <= NORM-LOW
-              MOVE 0 TO NORM-RESULT
-              GOBACK
-           END-IF
+           GOBACK.
 
-           IF NORM-X >= NORM-HIGH
-              MOVE 255 TO NORM-RESULT
-              GOBACK
+      * -----------------------------------------------------------
+      * Scale every entry in NORM-BATCH-TABLE against NORM-LOW..
+      * NORM-HIGH, same as single mode, storing each result back
+      * into the matching NORM-BATCH-RESULT. NORM-BATCH-COUNT is
+      * clamped to NORM-BATCH-TABLE's OCCURS 20 limit first, since a
+      * caller-supplied count above 20 would otherwise walk
+      * NORM-BATCH-X/NORM-BATCH-RESULT out of bounds.
+      * -----------------------------------------------------------
+       NORMALIZE-BATCH.
+           IF NORM-BATCH-COUNT > 20
+              MOVE 20 TO NORM-BATCH-COUNT
            END-IF
 
-           COMPUTE LOCAL-NUMERATOR = (NORM-X - NORM-LOW) * 255
-           DIVIDE LOCAL-RANGE INTO LOCAL-NUMERATOR
-                 GIVING NORM-RESULT ROUNDED.
+           PERFORM VARYING BATCH-I FROM 1 BY 1
+                   UNTIL BATCH-I > NORM-BATCH-COUNT
+              MOVE NORM-BATCH-X(BATCH-I) TO LOCAL-X
+              PERFORM NORMALIZE-ONE-VALUE
+              MOVE LOCAL-RESULT TO NORM-BATCH-RESULT(BATCH-I)
+           END-PERFORM.
 
-           GOBACK.
+      * -----------------------------------------------------------
+      * Scale LOCAL-X in NORM-LOW..NORM-HIGH to 0..255, giving
+      * LOCAL-RESULT.
+      * -----------------------------------------------------------
+       NORMALIZE-ONE-VALUE.
+           COMPUTE LOCAL-RANGE = NORM-HIGH - NORM-LOW
+
+           IF LOCAL-RANGE <= 0
+              MOVE 0 TO LOCAL-RESULT
+           ELSE IF LOCAL-X <= NORM-LOW
+              MOVE 0 TO LOCAL-RESULT
+           ELSE IF LOCAL-X >= NORM-HIGH
+              MOVE 255 TO LOCAL-RESULT
+           ELSE IF NORM-CURVE-GAMMA
+              COMPUTE LOCAL-RATIO = (LOCAL-X - NORM-LOW) / LOCAL-RANGE
+              COMPUTE LOCAL-RESULT ROUNDED =
+                    FUNCTION EXP(NORM-GAMMA * FUNCTION LOG(LOCAL-RATIO))
+                    * 255
+           ELSE
+              COMPUTE LOCAL-NUMERATOR = (LOCAL-X - NORM-LOW) * 255
+              DIVIDE LOCAL-RANGE INTO LOCAL-NUMERATOR
+                    GIVING LOCAL-RESULT ROUNDED
+           END-IF.
