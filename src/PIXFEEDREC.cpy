@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PIXFEEDREC: one line of a PIXFEED input file - a single pixel
+      * to be replayed through DISP, in the same field layout DISPARGS
+      * expects. Signed fields use a separate leading sign so the file
+      * stays plain text and hand-editable, e.g. "+0010+0020255000000".
+      *****************************************************************
+       01  PIXFEED-REC SIGN IS LEADING SEPARATE.
+           05  PIXFEED-REC-X     PIC S9(4).
+           05  PIXFEED-REC-Y     PIC S9(4).
+           05  PIXFEED-REC-R     PIC 9(3).
+           05  PIXFEED-REC-G     PIC 9(3).
+           05  PIXFEED-REC-B     PIC 9(3).
