@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CLUTREC: one entry of a CLUT (color look-up table) file read
+      * by GRAPHICS's SETPAL opcode - up to 256 named palette colors,
+      * selected by index instead of a full RGB triple so demos with
+      * a fixed palette (like the color ramps in MAIN/BOUNCYBALLS)
+      * don't have to recompute R/G/B from scratch every frame.
+      *****************************************************************
+       01  CLUT-REC.
+           05  CLUT-INDEX         PIC 9(3).
+           05  CLUT-NAME          PIC X(16).
+           05  CLUT-R             PIC 9(3).
+           05  CLUT-G             PIC 9(3).
+           05  CLUT-B             PIC 9(3).
