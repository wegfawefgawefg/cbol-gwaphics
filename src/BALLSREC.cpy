@@ -0,0 +1,16 @@
+      *****************************************************************
+      * BALLSREC: one line of the optional BOUNCYBALLS starting-state
+      * file - a ball's starting position, velocity and color. Read
+      * at startup to populate BALL-TABLE; if the file is absent,
+      * BOUNCYBALLS falls back to its single built-in ball. Signed
+      * fields use a separate leading sign so the file stays plain
+      * text and hand-editable, e.g. "+0010-0020+0003+0002255000000".
+      *****************************************************************
+       01  BALL-REC SIGN IS LEADING SEPARATE.
+           05  BALL-REC-X        PIC S9(4).
+           05  BALL-REC-Y        PIC S9(4).
+           05  BALL-REC-DX       PIC S9(4).
+           05  BALL-REC-DY       PIC S9(4).
+           05  BALL-REC-R        PIC 9(3).
+           05  BALL-REC-G        PIC 9(3).
+           05  BALL-REC-B        PIC 9(3).
