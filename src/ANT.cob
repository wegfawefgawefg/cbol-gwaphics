@@ -2,126 +2,745 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO DYNAMIC WS-CKPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-REC          PIC X(128).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE       PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-      * Grid is 64x64 = 4096 cells
-      * 0 = white, 1 = black
+      * End-of-run summary report (argument 5 overrides the file
+      * name; default ANT.RPT).
+           01  REPORT-VARS.
+               05  WS-REPORT-FILE-NAME PIC X(100) VALUE "ANT.RPT".
+
+           COPY REPORTVARS.
+           COPY PACEVARS.
+
+      * Grid is 64x64 = 4096 cells. Each cell cycles through
+      * WS-RULE-LEN states (0 .. WS-RULE-LEN - 1); state 0 is the
+      * original "white" baseline.
            01  GRID-DATA.
                05  GRID-ROW OCCURS 64 TIMES.
-                   10  GRID-CELL PIC 9 OCCURS 64 TIMES VALUE 0.
-
-      * Ant state
-           01  ANT-VARS.
-               05  ANT-X         PIC 99 VALUE 32.
-               05  ANT-Y         PIC 99 VALUE 32.
-               05  ANT-DIR       PIC 9 VALUE 0.
-      *        0=North, 1=East, 2=South, 3=West
-               05  CURRENT-CELL  PIC 9.
+                   10  GRID-CELL PIC 99 OCCURS 64 TIMES VALUE 0.
+
+      * Ant state - ANT-TABLE holds up to 20 ants sharing the grid
+      * above, all stepped once per cycle.
+           01  ANT-TABLE.
+               05  ANT-ENTRY OCCURS 20 TIMES.
+                   10  ANT-X         PIC 99.
+                   10  ANT-Y         PIC 99.
+                   10  ANT-DIR       PIC 9.
+      *                0=North, 1=East, 2=South, 3=West
+
+           01  ANT-STEP-VARS.
+               05  CURRENT-CELL  PIC 99.
                05  NEW-DIR       PIC S9(2).
+               05  NEW-STATE     PIC 99.
+               05  TURN-CHAR     PIC X.
+               05  SHADE         PIC 9(3).
+
+      * Configurable turmite ruleset: one turn character per cell
+      * state - 'R' turn right, 'L' turn left, 'U' u-turn, anything
+      * else goes straight. The string's length is the state count.
+      * Default "RL" reproduces the original two-color behavior.
+           01  ANT-CONFIG-VARS.
+               05  WS-RULE-ARG       PIC X(20) VALUE SPACES.
+               05  WS-RULE           PIC X(20) VALUE "RL".
+               05  WS-RULE-LEN       PIC 99 VALUE 2.
+               05  WS-NUM-ANTS-ARG   PIC X(4) VALUE SPACES.
+               05  WS-NUM-ANTS       PIC 99 VALUE 1.
+
+      * Configurable boundary mode (argument 7): T = toroidal
+      * wraparound (the original behavior, and the default), S =
+      * stop at the edge (the ant holds against the wall instead of
+      * crossing it), M = mirror (the ant bounces, reversing the
+      * direction component perpendicular to the wall it hit).
+               05  WS-BOUNDARY-ARG   PIC X(6) VALUE SPACES.
+               05  WS-BOUNDARY-MODE  PIC X VALUE 'T'.
+
+      * Set when boundary mode S (stop at edge) halts the run - the
+      * offending ant is left in place and PROCESS-ONE-ANT's caller
+      * stops the main loop the same way WS-CYCLE-FOUND does.
+               05  WS-BOUNDARY-HALT-SW  PIC X VALUE 'N'.
+                   88  WS-BOUNDARY-HALT     VALUE 'Y'.
+               05  WS-BOUNDARY-HALT-ANT PIC 99 VALUE 0.
+               05  WS-BOUNDARY-HALT-X   PIC 99 VALUE 0.
+               05  WS-BOUNDARY-HALT-Y   PIC 99 VALUE 0.
+               05  WS-BOUNDARY-HALT-EDGE PIC X(6) VALUE SPACES.
 
       * Loop counters
            01  COUNTERS.
                05  I             PIC 99.
                05  J             PIC 99.
+               05  K             PIC 99.
                05  STEPS         PIC 9(8) VALUE 0.
-               05  DELAY-I       PIC 9(8).
+
+      * Run budget: step count 0 means run forever (the original
+      * behavior). A job-control front end passes a positive step
+      * count as argument 1 to bound an unattended run.
+           01  RUN-BUDGET-VARS.
+               05  WS-BUDGET-ARG PIC X(10) VALUE SPACES.
+               05  WS-STEP-BUDGET PIC 9(8) VALUE 0.
+
+      * Optional video-wall tile offset (argument 6, "X,Y"), applied
+      * by GRAPHICS to every pixel this run emits so the same binary
+      * can be pointed at one tile of a multi-monitor wall.
+           01  VPORT-VARS.
+               05  WS-VPORT-ARG  PIC X(12) VALUE SPACES.
+               05  WS-VPORT-X-ARG PIC S9(4) VALUE 0.
+               05  WS-VPORT-Y-ARG PIC S9(4) VALUE 0.
+
+      * Checkpoint/restart: periodically save STEPS, the ant table
+      * and the grid to a file so a killed long run can resume where
+      * it left off instead of starting over from a blank grid.
+           01  CKPT-VARS.
+               05  WS-CKPT-FILE-ARG  PIC X(100) VALUE SPACES.
+               05  WS-CKPT-FILE-NAME PIC X(100) VALUE "ANT.CKP".
+               05  WS-CKPT-STATUS    PIC X(2).
+               05  WS-CKPT-INTERVAL  PIC 9(8) VALUE 500.
+               05  WS-CKPT-CELL      PIC 99.
+               05  WS-CKPT-POS       PIC 999.
+               05  WS-CKPT-ROW       PIC 99.
+               05  WS-CKPT-COL       PIC 99.
+               05  WS-CKPT-EOF-SW    PIC X VALUE 'N'.
+                   88  WS-CKPT-EOF       VALUE 'Y'.
+               05  WS-RESUMED-SW     PIC X VALUE 'N'.
+                   88  WS-RESUMED        VALUE 'Y'.
+
+      * Highway/cycle detection: for a single-ant run, remembers the
+      * (X, Y, DIR) of every step so a repeat of an earlier tuple can
+      * be recognized as the ant having settled into a periodic
+      * "highway" - the grid-edge phase (X, Y, DIR together) is what
+      * has to repeat, not just the position. Bounded to the first
+      * WS-HIST-CAPACITY steps; a run that outlasts the table simply
+      * stops looking; multi-ant runs are not tracked since one ant's
+      * repeated position is not evidence of a cycle when other ants
+      * are still repainting the shared grid underneath it.
+           01  HISTORY-VARS.
+               05  WS-HIST-CAPACITY   PIC 9(8) VALUE 2000.
+               05  WS-HIST-COUNT      PIC 9(8) VALUE 0.
+               05  WS-MIN-CYCLE-LEN   PIC 9(8) VALUE 200.
+               05  WS-CYCLE-SW        PIC X VALUE 'N'.
+                   88  WS-CYCLE-FOUND     VALUE 'Y'.
+               05  WS-CYCLE-START-STEP PIC 9(8) VALUE 0.
+               05  WS-CYCLE-LENGTH     PIC 9(8) VALUE 0.
+               05  CYCLE-I             PIC 9(8).
+               05  HISTORY-TABLE.
+                   10  HIST-ENTRY OCCURS 2000 TIMES.
+                       15  HIST-X     PIC 99.
+                       15  HIST-Y     PIC 99.
+                       15  HIST-DIR   PIC 9.
+                       15  HIST-STEP  PIC 9(8).
 
            COPY GFXARGS.
 
        PROCEDURE DIVISION.
-      *    Clear screen once
-           MOVE 'CLR' TO GFX-OPCODE
+      *    pick up an optional step budget from the command line
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-BUDGET-ARG FROM ARGUMENT-VALUE
+           IF WS-BUDGET-ARG NOT = SPACES
+              MOVE WS-BUDGET-ARG TO WS-STEP-BUDGET
+           END-IF
+
+      *    pick up an optional turmite ruleset (default "RL")
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RULE-ARG FROM ARGUMENT-VALUE
+           IF WS-RULE-ARG NOT = SPACES
+              MOVE WS-RULE-ARG TO WS-RULE
+           END-IF
+           COMPUTE WS-RULE-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-RULE))
+
+      *    pick up an optional ant count (default 1, capped at 20)
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-NUM-ANTS-ARG FROM ARGUMENT-VALUE
+           IF WS-NUM-ANTS-ARG NOT = SPACES
+              MOVE WS-NUM-ANTS-ARG TO WS-NUM-ANTS
+           END-IF
+           IF WS-NUM-ANTS = 0
+              MOVE 1 TO WS-NUM-ANTS
+           END-IF
+           IF WS-NUM-ANTS > 20
+              MOVE 20 TO WS-NUM-ANTS
+           END-IF
+
+      *    pick up an optional checkpoint file name override
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-CKPT-FILE-ARG FROM ARGUMENT-VALUE
+           IF WS-CKPT-FILE-ARG NOT = SPACES
+              MOVE WS-CKPT-FILE-ARG TO WS-CKPT-FILE-NAME
+           END-IF
+
+      *    pick up an optional summary-report file name override
+           DISPLAY 5 UPON ARGUMENT-NUMBER
+           ACCEPT WS-REPORT-FILE-ARG FROM ARGUMENT-VALUE
+           IF WS-REPORT-FILE-ARG NOT = SPACES
+              MOVE WS-REPORT-FILE-ARG TO WS-REPORT-FILE-NAME
+           END-IF
+
+      *    pick up an optional video-wall tile offset ("X,Y")
+           DISPLAY 6 UPON ARGUMENT-NUMBER
+           ACCEPT WS-VPORT-ARG FROM ARGUMENT-VALUE
+           IF WS-VPORT-ARG NOT = SPACES
+              UNSTRING WS-VPORT-ARG DELIMITED BY ","
+                  INTO WS-VPORT-X-ARG WS-VPORT-Y-ARG
+              END-UNSTRING
+           END-IF
+
+      *    pick up an optional boundary mode (T/S/M, default T)
+           DISPLAY 7 UPON ARGUMENT-NUMBER
+           ACCEPT WS-BOUNDARY-ARG FROM ARGUMENT-VALUE
+           IF WS-BOUNDARY-ARG NOT = SPACES
+              MOVE WS-BOUNDARY-ARG(1:1) TO WS-BOUNDARY-MODE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+           MOVE WS-START-TIME TO TC-TIME-IN
+           PERFORM TIME-TO-SECONDS
+           MOVE TC-SECS-OUT TO WS-START-SECS
+
+      *    set this run's video-wall tile offset, if any
+           MOVE 'VPRT' TO GFX-OPCODE
+           MOVE WS-VPORT-X-ARG TO GFX-VPORT-X
+           MOVE WS-VPORT-Y-ARG TO GFX-VPORT-Y
            CALL 'GRAPHICS' USING GFX-ARGS
+
+           PERFORM TRY-LOAD-CHECKPOINT
+
+           IF NOT WS-RESUMED
+              PERFORM INIT-ANTS
+              MOVE 'CLR' TO GFX-OPCODE
+              CALL 'GRAPHICS' USING GFX-ARGS
+           ELSE
+              PERFORM REDRAW-GRID
+           END-IF
            .
 
-      * Main loop - run Langton's Ant
-           PERFORM FOREVER
-      *        Get current cell state (1-indexed in COBOL)
-               COMPUTE I = ANT-Y + 1
-               COMPUTE J = ANT-X + 1
-               MOVE GRID-CELL(I, J) TO CURRENT-CELL
-
-      *        Turn based on current cell
-      *        White (0): turn right, Black (1): turn left
-               IF CURRENT-CELL = 0
-                   COMPUTE NEW-DIR = ANT-DIR + 1
-                   IF NEW-DIR > 3
-                       MOVE 0 TO NEW-DIR
-                   END-IF
-               ELSE
-                   COMPUTE NEW-DIR = ANT-DIR - 1
-                   IF NEW-DIR < 0
-                       MOVE 3 TO NEW-DIR
-                   END-IF
-               END-IF
-               MOVE NEW-DIR TO ANT-DIR
-
-      *        Flip the current cell
-               IF CURRENT-CELL = 0
-                   MOVE 1 TO GRID-CELL(I, J)
-      *            Draw black pixel
-                   MOVE 'RECT' TO GFX-OPCODE
-                   MOVE 0 TO GFX-COLOR-R
-                   MOVE 0 TO GFX-COLOR-G
-                   MOVE 0 TO GFX-COLOR-B
-                   MOVE ANT-X TO GFX-RECT-X
-                   MOVE ANT-Y TO GFX-RECT-Y
-                   MOVE 1 TO GFX-RECT-W
-                   MOVE 1 TO GFX-RECT-H
-                   CALL 'GRAPHICS' USING GFX-ARGS
-               ELSE
-                   MOVE 0 TO GRID-CELL(I, J)
-      *            Draw white pixel
-                   MOVE 'RECT' TO GFX-OPCODE
-                   MOVE 255 TO GFX-COLOR-R
-                   MOVE 255 TO GFX-COLOR-G
-                   MOVE 255 TO GFX-COLOR-B
-                   MOVE ANT-X TO GFX-RECT-X
-                   MOVE ANT-Y TO GFX-RECT-Y
-                   MOVE 1 TO GFX-RECT-W
-                   MOVE 1 TO GFX-RECT-H
-                   CALL 'GRAPHICS' USING GFX-ARGS
-               END-IF
+      * Main loop - run Langton's Ant (generalized to N ants / states)
+           PERFORM UNTIL (WS-STEP-BUDGET > 0
+                   AND STEPS >= WS-STEP-BUDGET)
+                   OR WS-CYCLE-FOUND
+                   OR WS-BOUNDARY-HALT
+               PERFORM GET-CLOCK-HS
+               MOVE WS-TICK-TOTAL-HS TO WS-FRAME-START-HS
 
-      *        Move forward based on direction
-               EVALUATE ANT-DIR
-                   WHEN 0
-      *                North
-                       SUBTRACT 1 FROM ANT-Y
-                   WHEN 1
-      *                East
-                       ADD 1 TO ANT-X
-                   WHEN 2
-      *                South
-                       ADD 1 TO ANT-Y
-                   WHEN 3
-      *                West
-                       SUBTRACT 1 FROM ANT-X
-               END-EVALUATE
-
-      *        Wrap around edges (toroidal)
-               IF ANT-X < 0
-                   MOVE 63 TO ANT-X
-               END-IF
-               IF ANT-X > 63
-                   MOVE 0 TO ANT-X
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-NUM-ANTS
+                   PERFORM PROCESS-ONE-ANT
+               END-PERFORM
+
+               IF WS-NUM-ANTS = 1
+                  PERFORM CHECK-FOR-CYCLE
                END-IF
-               IF ANT-Y < 0
-                   MOVE 63 TO ANT-Y
+
+      *        Flush the completed frame in one burst
+               MOVE 'SYNC' TO GFX-OPCODE
+               CALL 'GRAPHICS' USING GFX-ARGS
+
+      *        Pace to a fixed wall-clock frame rate, so a run is
+      *        watchable at the same speed on any host
+               PERFORM WAIT-FOR-FRAME-TICK
+
+               ADD 1 TO STEPS
+
+               IF FUNCTION MOD(STEPS, WS-CKPT-INTERVAL) = 0
+                  PERFORM WRITE-CHECKPOINT
                END-IF
-               IF ANT-Y > 63
-                   MOVE 0 TO ANT-Y
+           END-PERFORM.
+
+           PERFORM WRITE-CHECKPOINT.
+           PERFORM WRITE-SUMMARY-REPORT.
+
+           STOP RUN RETURNING 0.
+
+      * -----------------------------------------------------------
+      * Read the wall clock and reduce it to hundredths-of-a-second
+      * since midnight (WS-TICK-TOTAL-HS), for frame pacing.
+      * -----------------------------------------------------------
+       GET-CLOCK-HS.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-TICK-TIME
+           MOVE WS-TICK-TIME(1:2) TO WS-TICK-HH
+           MOVE WS-TICK-TIME(3:2) TO WS-TICK-MM
+           MOVE WS-TICK-TIME(5:2) TO WS-TICK-SS
+           MOVE WS-TICK-TIME(7:2) TO WS-TICK-HS
+           COMPUTE WS-TICK-TOTAL-HS =
+               WS-TICK-HH * 360000 + WS-TICK-MM * 6000
+               + WS-TICK-SS * 100 + WS-TICK-HS.
+
+      * -----------------------------------------------------------
+      * Spin until WS-FRAME-TARGET-HS hundredths have elapsed since
+      * WS-FRAME-START-HS, so each frame takes the same amount of
+      * wall-clock time regardless of host CPU speed. A midnight
+      * rollover (elapsed goes negative) is treated as tick expired.
+      * -----------------------------------------------------------
+       WAIT-FOR-FRAME-TICK.
+           PERFORM GET-CLOCK-HS
+           COMPUTE WS-ELAPSED-HS = WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+           PERFORM UNTIL WS-ELAPSED-HS NOT < WS-FRAME-TARGET-HS
+               PERFORM GET-CLOCK-HS
+               COMPUTE WS-ELAPSED-HS =
+                   WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+               IF WS-ELAPSED-HS < 0
+                  MOVE WS-FRAME-TARGET-HS TO WS-ELAPSED-HS
                END-IF
+           END-PERFORM.
 
-      *        Optional: Add delay to watch it run
-      *        Comment out for full speed
-               PERFORM VARYING DELAY-I FROM 1 BY 1
-                   UNTIL DELAY-I > 100000
-                   CONTINUE
-               END-PERFORM
+      * -----------------------------------------------------------
+      * Look for ant 1's current (X, Y, DIR) in the recorded history;
+      * a match means it has returned to the same position, heading
+      * and grid-edge phase it was in at an earlier step, so it is
+      * now repeating that path forever (a "highway"). Otherwise
+      * record the current tuple for future steps to compare against.
+      * -----------------------------------------------------------
+       CHECK-FOR-CYCLE.
+           IF WS-HIST-COUNT < WS-HIST-CAPACITY
+              MOVE 0 TO WS-CYCLE-LENGTH
+              PERFORM VARYING CYCLE-I FROM 1 BY 1
+                      UNTIL CYCLE-I > WS-HIST-COUNT
+                 IF HIST-X(CYCLE-I) = ANT-X(1)
+                    AND HIST-Y(CYCLE-I) = ANT-Y(1)
+                    AND HIST-DIR(CYCLE-I) = ANT-DIR(1)
+                    MOVE HIST-STEP(CYCLE-I) TO WS-CYCLE-START-STEP
+                    COMPUTE WS-CYCLE-LENGTH =
+                       STEPS - WS-CYCLE-START-STEP
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
 
-               ADD 1 TO STEPS
+      *       A short repeat of the same (X, Y, DIR) is common early
+      *       on by sheer spatial coincidence - the grid the ant is
+      *       crossing differs each time even though its own state
+      *       matches, so only a repeat at least WS-MIN-CYCLE-LEN
+      *       steps apart is trusted as a real highway.
+              IF WS-CYCLE-LENGTH >= WS-MIN-CYCLE-LEN
+                 MOVE 'Y' TO WS-CYCLE-SW
+                 DISPLAY "ANT: HIGHWAY DETECTED AT STEP "
+                         STEPS " - CYCLE LENGTH "
+                         WS-CYCLE-LENGTH UPON SYSERR
+              ELSE
+                 ADD 1 TO WS-HIST-COUNT
+                 MOVE ANT-X(1)   TO HIST-X(WS-HIST-COUNT)
+                 MOVE ANT-Y(1)   TO HIST-Y(WS-HIST-COUNT)
+                 MOVE ANT-DIR(1) TO HIST-DIR(WS-HIST-COUNT)
+                 MOVE STEPS      TO HIST-STEP(WS-HIST-COUNT)
+              END-IF
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Convert a HHMMSS time string (TC-TIME-IN) into seconds
+      * since midnight (TC-SECS-OUT).
+      * -----------------------------------------------------------
+       TIME-TO-SECONDS.
+           MOVE TC-TIME-IN(1:2) TO TC-HH
+           MOVE TC-TIME-IN(3:2) TO TC-MM
+           MOVE TC-TIME-IN(5:2) TO TC-SS
+           COMPUTE TC-SECS-OUT = TC-HH * 3600 + TC-MM * 60 + TC-SS.
+
+      * -----------------------------------------------------------
+      * Write a human-readable end-of-run summary: run date/time,
+      * steps taken, ant 1's final position/direction and elapsed
+      * wall-clock time (GnuCOBOL has no portable CPU-time
+      * intrinsic to report instead).
+      * -----------------------------------------------------------
+       WRITE-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+           MOVE WS-END-TIME TO TC-TIME-IN
+           PERFORM TIME-TO-SECONDS
+           MOVE TC-SECS-OUT TO WS-END-SECS
+           IF WS-END-SECS >= WS-START-SECS
+              COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+           ELSE
+              MOVE 0 TO WS-ELAPSED-SECS
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS = "00"
+              MOVE SPACES TO REPORT-LINE
+              STRING "RUN DATE " WS-RUN-DATE " TIME " WS-START-TIME
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "STEPS TAKEN: " FUNCTION TRIM(STEPS)
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "ANT COUNT: " FUNCTION TRIM(WS-NUM-ANTS)
+                     " ANT 1 FINAL POSITION: X="
+                     FUNCTION TRIM(ANT-X(1))
+                     " Y=" FUNCTION TRIM(ANT-Y(1))
+                     " DIR=" FUNCTION TRIM(ANT-DIR(1))
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "ELAPSED SECONDS: "
+                     FUNCTION TRIM(WS-ELAPSED-SECS) DELIMITED BY SIZE
+                     INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              IF WS-CYCLE-FOUND
+                 MOVE SPACES TO REPORT-LINE
+                 STRING "HIGHWAY DETECTED AT STEP "
+                        FUNCTION TRIM(WS-CYCLE-START-STEP)
+                        " - CYCLE LENGTH "
+                        FUNCTION TRIM(WS-CYCLE-LENGTH)
+                        DELIMITED BY SIZE INTO REPORT-LINE
+                 END-STRING
+                 WRITE REPORT-LINE
+              END-IF
+
+              IF WS-BOUNDARY-HALT
+                 MOVE SPACES TO REPORT-LINE
+                 STRING "BOUNDARY HALT: ANT "
+                        FUNCTION TRIM(WS-BOUNDARY-HALT-ANT)
+                        " STOPPED AT X="
+                        FUNCTION TRIM(WS-BOUNDARY-HALT-X)
+                        " Y=" FUNCTION TRIM(WS-BOUNDARY-HALT-Y)
+                        " (" FUNCTION TRIM(WS-BOUNDARY-HALT-EDGE)
+                        " EDGE)"
+                        DELIMITED BY SIZE INTO REPORT-LINE
+                 END-STRING
+                 WRITE REPORT-LINE
+              END-IF
+
+              CLOSE REPORT-FILE
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Place WS-NUM-ANTS ants in a small cluster around the grid
+      * center, one step apart and facing different directions, so
+      * a multi-ant run starts interacting immediately.
+      * -----------------------------------------------------------
+       INIT-ANTS.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-NUM-ANTS
+              COMPUTE ANT-X(K) = 32 + K - 1
+              IF ANT-X(K) > 63
+                 SUBTRACT 64 FROM ANT-X(K)
+              END-IF
+              MOVE 32 TO ANT-Y(K)
+              COMPUTE ANT-DIR(K) = FUNCTION MOD(K - 1, 4)
            END-PERFORM.
 
-           STOP RUN.
+      * -----------------------------------------------------------
+      * Step one ant (index K): look up the rule character for the
+      * cell it stands on, turn, advance the cell to its next state,
+      * paint the cell, then move forward with wraparound.
+      * -----------------------------------------------------------
+       PROCESS-ONE-ANT.
+           COMPUTE I = ANT-Y(K) + 1
+           COMPUTE J = ANT-X(K) + 1
+           MOVE GRID-CELL(I, J) TO CURRENT-CELL
+           MOVE WS-RULE(CURRENT-CELL + 1:1) TO TURN-CHAR
+
+           EVALUATE TURN-CHAR
+              WHEN 'R'
+                 COMPUTE NEW-DIR = ANT-DIR(K) + 1
+                 IF NEW-DIR > 3
+                    MOVE 0 TO NEW-DIR
+                 END-IF
+              WHEN 'L'
+                 COMPUTE NEW-DIR = ANT-DIR(K) - 1
+                 IF NEW-DIR < 0
+                    MOVE 3 TO NEW-DIR
+                 END-IF
+              WHEN 'U'
+                 COMPUTE NEW-DIR = ANT-DIR(K) + 2
+                 IF NEW-DIR > 3
+                    SUBTRACT 4 FROM NEW-DIR
+                 END-IF
+              WHEN OTHER
+      *           'N' or any unrecognized rule character: go straight
+                 MOVE ANT-DIR(K) TO NEW-DIR
+           END-EVALUATE
+           MOVE NEW-DIR TO ANT-DIR(K)
+
+           COMPUTE NEW-STATE = CURRENT-CELL + 1
+           IF NEW-STATE >= WS-RULE-LEN
+              MOVE 0 TO NEW-STATE
+           END-IF
+           MOVE NEW-STATE TO GRID-CELL(I, J)
+
+           PERFORM PAINT-CELL
+           PERFORM MOVE-ANT-WITH-BOUNDARY.
+
+      * -----------------------------------------------------------
+      * Advance ant K one cell in its current direction, applying
+      * the configured boundary mode whenever that step would carry
+      * it off the edge of the grid instead of always wrapping.
+      * Checking the edge before moving (rather than moving first and
+      * fixing up an out-of-range result) keeps ANT-X/ANT-Y within
+      * 0..63 at all times, since both are unsigned PIC 99 fields.
+      * -----------------------------------------------------------
+       MOVE-ANT-WITH-BOUNDARY.
+           EVALUATE ANT-DIR(K)
+              WHEN 0
+      *           North
+                 IF ANT-Y(K) = 0
+                    PERFORM APPLY-Y-LOW-BOUNDARY
+                 ELSE
+                    SUBTRACT 1 FROM ANT-Y(K)
+                 END-IF
+              WHEN 1
+      *           East
+                 IF ANT-X(K) = 63
+                    PERFORM APPLY-X-HIGH-BOUNDARY
+                 ELSE
+                    ADD 1 TO ANT-X(K)
+                 END-IF
+              WHEN 2
+      *           South
+                 IF ANT-Y(K) = 63
+                    PERFORM APPLY-Y-HIGH-BOUNDARY
+                 ELSE
+                    ADD 1 TO ANT-Y(K)
+                 END-IF
+              WHEN 3
+      *           West
+                 IF ANT-X(K) = 0
+                    PERFORM APPLY-X-LOW-BOUNDARY
+                 ELSE
+                    SUBTRACT 1 FROM ANT-X(K)
+                 END-IF
+           END-EVALUATE.
+
+      * -----------------------------------------------------------
+      * Ant K is leaving the top edge (Y = 0, heading North).
+      * -----------------------------------------------------------
+       APPLY-Y-LOW-BOUNDARY.
+           EVALUATE WS-BOUNDARY-MODE
+              WHEN 'S'
+                 MOVE "TOP" TO WS-BOUNDARY-HALT-EDGE
+                 PERFORM RECORD-BOUNDARY-HALT
+              WHEN 'M'
+                 MOVE 2 TO ANT-DIR(K)
+              WHEN OTHER
+                 MOVE 63 TO ANT-Y(K)
+           END-EVALUATE.
+
+      * -----------------------------------------------------------
+      * Ant K is leaving the bottom edge (Y = 63, heading South).
+      * -----------------------------------------------------------
+       APPLY-Y-HIGH-BOUNDARY.
+           EVALUATE WS-BOUNDARY-MODE
+              WHEN 'S'
+                 MOVE "BOTTOM" TO WS-BOUNDARY-HALT-EDGE
+                 PERFORM RECORD-BOUNDARY-HALT
+              WHEN 'M'
+                 MOVE 0 TO ANT-DIR(K)
+              WHEN OTHER
+                 MOVE 0 TO ANT-Y(K)
+           END-EVALUATE.
+
+      * -----------------------------------------------------------
+      * Ant K is leaving the left edge (X = 0, heading West).
+      * -----------------------------------------------------------
+       APPLY-X-LOW-BOUNDARY.
+           EVALUATE WS-BOUNDARY-MODE
+              WHEN 'S'
+                 MOVE "LEFT" TO WS-BOUNDARY-HALT-EDGE
+                 PERFORM RECORD-BOUNDARY-HALT
+              WHEN 'M'
+                 MOVE 1 TO ANT-DIR(K)
+              WHEN OTHER
+                 MOVE 63 TO ANT-X(K)
+           END-EVALUATE.
+
+      * -----------------------------------------------------------
+      * Ant K is leaving the right edge (X = 63, heading East).
+      * -----------------------------------------------------------
+       APPLY-X-HIGH-BOUNDARY.
+           EVALUATE WS-BOUNDARY-MODE
+              WHEN 'S'
+                 MOVE "RIGHT" TO WS-BOUNDARY-HALT-EDGE
+                 PERFORM RECORD-BOUNDARY-HALT
+              WHEN 'M'
+                 MOVE 3 TO ANT-DIR(K)
+              WHEN OTHER
+                 MOVE 0 TO ANT-X(K)
+           END-EVALUATE.
+
+      * -----------------------------------------------------------
+      * Record which ant halted at the wall and where, for boundary
+      * mode S. The ant is left in place (its X/Y are not changed);
+      * the main loop stops the run once WS-BOUNDARY-HALT is set.
+      * -----------------------------------------------------------
+       RECORD-BOUNDARY-HALT.
+           IF NOT WS-BOUNDARY-HALT
+              MOVE 'Y' TO WS-BOUNDARY-HALT-SW
+              MOVE K TO WS-BOUNDARY-HALT-ANT
+              MOVE ANT-X(K) TO WS-BOUNDARY-HALT-X
+              MOVE ANT-Y(K) TO WS-BOUNDARY-HALT-Y
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Shade and draw the cell at ANT-X(K)/ANT-Y(K) for its new
+      * state: state 0 is white, darker as the state advances,
+      * cycling back up as WS-RULE-LEN is approached.
+      * -----------------------------------------------------------
+       PAINT-CELL.
+           IF WS-RULE-LEN > 1
+              COMPUTE SHADE = 255 - NEW-STATE * 255 / (WS-RULE-LEN - 1)
+           ELSE
+              MOVE 255 TO SHADE
+           END-IF
+
+           MOVE 'RECT' TO GFX-OPCODE
+           MOVE SHADE TO GFX-COLOR-R
+           MOVE SHADE TO GFX-COLOR-G
+           MOVE SHADE TO GFX-COLOR-B
+           MOVE ANT-X(K) TO GFX-RECT-X
+           MOVE ANT-Y(K) TO GFX-RECT-Y
+           MOVE 1 TO GFX-RECT-W
+           MOVE 1 TO GFX-RECT-H
+           CALL 'GRAPHICS' USING GFX-ARGS.
+
+      * -----------------------------------------------------------
+      * Repaint every cell of a resumed grid (the stream to GRAPHICS
+      * has no memory of pixels drawn in a prior run) before the
+      * main loop continues drawing deltas on top of it.
+      * -----------------------------------------------------------
+       REDRAW-GRID.
+           MOVE 'CLR' TO GFX-OPCODE
+           CALL 'GRAPHICS' USING GFX-ARGS
+
+           PERFORM VARYING WS-CKPT-ROW FROM 1 BY 1
+                   UNTIL WS-CKPT-ROW > 64
+              PERFORM VARYING WS-CKPT-COL FROM 1 BY 1
+                      UNTIL WS-CKPT-COL > 64
+                 MOVE GRID-CELL(WS-CKPT-ROW, WS-CKPT-COL) TO NEW-STATE
+                 IF NEW-STATE NOT = 0
+                    IF WS-RULE-LEN > 1
+                       COMPUTE SHADE =
+                          255 - NEW-STATE * 255 / (WS-RULE-LEN - 1)
+                    ELSE
+                       MOVE 255 TO SHADE
+                    END-IF
+                    MOVE 'RECT' TO GFX-OPCODE
+                    MOVE SHADE TO GFX-COLOR-R
+                    MOVE SHADE TO GFX-COLOR-G
+                    MOVE SHADE TO GFX-COLOR-B
+                    COMPUTE GFX-RECT-X = WS-CKPT-COL - 1
+                    COMPUTE GFX-RECT-Y = WS-CKPT-ROW - 1
+                    MOVE 1 TO GFX-RECT-W
+                    MOVE 1 TO GFX-RECT-H
+                    CALL 'GRAPHICS' USING GFX-ARGS
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+
+           MOVE 'SYNC' TO GFX-OPCODE
+           CALL 'GRAPHICS' USING GFX-ARGS.
+
+      * -----------------------------------------------------------
+      * Save STEPS, the ruleset, the ant table and the grid to the
+      * checkpoint file so an interrupted run can pick back up.
+      * -----------------------------------------------------------
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+              MOVE SPACES TO CKPT-REC
+              MOVE STEPS TO CKPT-REC(1:8)
+              MOVE WS-NUM-ANTS TO CKPT-REC(9:2)
+              MOVE WS-RULE-LEN TO CKPT-REC(11:2)
+              MOVE WS-RULE TO CKPT-REC(13:20)
+              WRITE CKPT-REC
+
+              PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-NUM-ANTS
+                 MOVE SPACES TO CKPT-REC
+                 MOVE ANT-X(K) TO CKPT-REC(1:2)
+                 MOVE ANT-Y(K) TO CKPT-REC(3:2)
+                 MOVE ANT-DIR(K) TO CKPT-REC(5:1)
+                 WRITE CKPT-REC
+              END-PERFORM
+
+              PERFORM VARYING WS-CKPT-ROW FROM 1 BY 1
+                      UNTIL WS-CKPT-ROW > 64
+                 MOVE SPACES TO CKPT-REC
+                 PERFORM VARYING WS-CKPT-COL FROM 1 BY 1
+                         UNTIL WS-CKPT-COL > 64
+                    MOVE GRID-CELL(WS-CKPT-ROW, WS-CKPT-COL)
+                         TO WS-CKPT-CELL
+                    COMPUTE WS-CKPT-POS = (WS-CKPT-COL - 1) * 2 + 1
+                    MOVE WS-CKPT-CELL TO CKPT-REC(WS-CKPT-POS:2)
+                 END-PERFORM
+                 WRITE CKPT-REC
+              END-PERFORM
+
+              CLOSE CKPT-FILE
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Read the checkpoint file back in if present, restoring
+      * STEPS, the ruleset, the ant table and the grid exactly as
+      * WRITE-CHECKPOINT saved them. Command-line rule/ant-count
+      * overrides are ignored on resume since they must match the
+      * grid state they were saved against.
+      * -----------------------------------------------------------
+       TRY-LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-RESUMED-SW
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+              MOVE 'N' TO WS-CKPT-EOF-SW
+              READ CKPT-FILE
+                 AT END
+                    MOVE 'Y' TO WS-CKPT-EOF-SW
+              END-READ
+              IF NOT WS-CKPT-EOF
+                 MOVE CKPT-REC(1:8)  TO STEPS
+                 MOVE CKPT-REC(9:2)  TO WS-NUM-ANTS
+                 MOVE CKPT-REC(11:2) TO WS-RULE-LEN
+                 MOVE CKPT-REC(13:20) TO WS-RULE
+
+                 PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-NUM-ANTS
+                    READ CKPT-FILE
+                       AT END
+                          MOVE 'Y' TO WS-CKPT-EOF-SW
+                    END-READ
+                    IF NOT WS-CKPT-EOF
+                       MOVE CKPT-REC(1:2) TO ANT-X(K)
+                       MOVE CKPT-REC(3:2) TO ANT-Y(K)
+                       MOVE CKPT-REC(5:1) TO ANT-DIR(K)
+                    END-IF
+                 END-PERFORM
+
+                 PERFORM VARYING WS-CKPT-ROW FROM 1 BY 1
+                         UNTIL WS-CKPT-ROW > 64
+                    READ CKPT-FILE
+                       AT END
+                          MOVE 'Y' TO WS-CKPT-EOF-SW
+                    END-READ
+                    IF NOT WS-CKPT-EOF
+                       PERFORM VARYING WS-CKPT-COL FROM 1 BY 1
+                               UNTIL WS-CKPT-COL > 64
+                          COMPUTE WS-CKPT-POS =
+                             (WS-CKPT-COL - 1) * 2 + 1
+                          MOVE CKPT-REC(WS-CKPT-POS:2)
+                               TO GRID-CELL(WS-CKPT-ROW, WS-CKPT-COL)
+                       END-PERFORM
+                    END-IF
+                 END-PERFORM
+
+                 MOVE 'Y' TO WS-RESUMED-SW
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF.
