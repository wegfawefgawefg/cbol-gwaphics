@@ -0,0 +1,15 @@
+      *****************************************************************
+      * SPRITEREC: one pixel of a named sprite in the SPRITES file
+      * read by GRAPHICS's BLIT opcode - a sprite is every record
+      * sharing the same SPRITE-NAME, each giving one pixel's offset
+      * from the sprite's origin and its color, so a logo or icon can
+      * be stamped in one call instead of rederived in COBOL every
+      * frame.
+      *****************************************************************
+       01  SPRITE-REC.
+           05  SPRITE-NAME        PIC X(16).
+           05  SPRITE-DX          PIC S9(3).
+           05  SPRITE-DY          PIC S9(3).
+           05  SPRITE-R           PIC 9(3).
+           05  SPRITE-G           PIC 9(3).
+           05  SPRITE-B           PIC 9(3).
