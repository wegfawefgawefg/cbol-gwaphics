@@ -2,9 +2,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+      * End-of-run summary report (argument 2 overrides the file
+      * name; default MAIN.RPT).
+           01  REPORT-VARS.
+               05  WS-REPORT-FILE-NAME PIC X(100) VALUE "MAIN.RPT".
+
+           COPY REPORTVARS.
+           COPY PACEVARS.
+
            01  BOUNCE-VARS.
                05  BOUNCE-X      PIC S9(4) VALUE 100.
                05  BOUNCE-Y      PIC S9(4) VALUE 100.
@@ -15,18 +34,106 @@
                05  COLOR-B       PIC 9(3) VALUE 0.
                05  TEMP-COLOR    PIC 9(4).
                05  DELAY-COUNTER PIC 9(8).
-               05  I             PIC 9(8).
+
+      * Real screen bounds, queried from GRAPHICS at startup instead
+      * of being hardcoded here.
+           01  SCREEN-BOUNDS.
+               05  WS-MAX-X      PIC 9(4).
+               05  WS-MAX-Y      PIC 9(4).
+
+      * Run budget: frame count 0 means run forever (the original
+      * behavior). A job-control front end passes a positive frame
+      * count as argument 1 to bound an unattended run.
+           01  RUN-BUDGET-VARS.
+               05  WS-BUDGET-ARG PIC X(10) VALUE SPACES.
+               05  WS-FRAME-BUDGET PIC 9(8) VALUE 0.
+               05  WS-FRAME-COUNT  PIC 9(8) VALUE 0.
+
+      * Optional video-wall tile offset (argument 3, "X,Y"), applied
+      * by GRAPHICS to every pixel this run emits so the same binary
+      * can be pointed at one tile of a multi-monitor wall.
+           01  VPORT-VARS.
+               05  WS-VPORT-ARG  PIC X(12) VALUE SPACES.
+               05  WS-VPORT-X-ARG PIC S9(4) VALUE 0.
+               05  WS-VPORT-Y-ARG PIC S9(4) VALUE 0.
+
+      * Optional random starting state (argument 4, a seed value).
+      * When absent the original hardcoded starting position,
+      * velocity and color are kept unchanged.
+           01  RANDOM-VARS.
+               05  WS-SEED-ARG   PIC X(10) VALUE SPACES.
+               05  WS-SEED       PIC 9(8) VALUE 0.
+               05  WS-RANDOM-SW  PIC X VALUE 'N'.
+                   88  WS-RANDOM-ON  VALUE 'Y'.
+               05  RAND-DRAW     PIC 9V9(4).
 
            COPY GFXARGS.
 
        PROCEDURE DIVISION.
+      *    pick up an optional frame budget from the command line
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-BUDGET-ARG FROM ARGUMENT-VALUE
+           IF WS-BUDGET-ARG NOT = SPACES
+              MOVE WS-BUDGET-ARG TO WS-FRAME-BUDGET
+           END-IF
+
+      *    pick up an optional summary-report file name override
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-REPORT-FILE-ARG FROM ARGUMENT-VALUE
+           IF WS-REPORT-FILE-ARG NOT = SPACES
+              MOVE WS-REPORT-FILE-ARG TO WS-REPORT-FILE-NAME
+           END-IF
+
+      *    pick up an optional video-wall tile offset ("X,Y")
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-VPORT-ARG FROM ARGUMENT-VALUE
+           IF WS-VPORT-ARG NOT = SPACES
+              UNSTRING WS-VPORT-ARG DELIMITED BY ","
+                  INTO WS-VPORT-X-ARG WS-VPORT-Y-ARG
+              END-UNSTRING
+           END-IF
+
+      *    pick up an optional random-starting-state seed
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-SEED-ARG FROM ARGUMENT-VALUE
+           IF WS-SEED-ARG NOT = SPACES
+              MOVE WS-SEED-ARG TO WS-SEED
+              MOVE 'Y' TO WS-RANDOM-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+           MOVE WS-START-TIME TO TC-TIME-IN
+           PERFORM TIME-TO-SECONDS
+           MOVE TC-SECS-OUT TO WS-START-SECS
+
+      *    set this run's video-wall tile offset, if any
+           MOVE 'VPRT' TO GFX-OPCODE
+           MOVE WS-VPORT-X-ARG TO GFX-VPORT-X
+           MOVE WS-VPORT-Y-ARG TO GFX-VPORT-Y
+           CALL 'GRAPHICS' USING GFX-ARGS
+
+      *    find the real screen bounds instead of guessing them
+           MOVE 'QURY' TO GFX-OPCODE
+           CALL 'GRAPHICS' USING GFX-ARGS
+           MOVE GFX-QUERY-MAX-X TO WS-MAX-X
+           MOVE GFX-QUERY-MAX-Y TO WS-MAX-Y
+
+           IF WS-RANDOM-ON
+              PERFORM RANDOMIZE-STARTING-STATE
+           END-IF
+
       *    clear screen once at the start
            MOVE 'CLR' TO GFX-OPCODE
            CALL 'GRAPHICS' USING GFX-ARGS
            .
 
       * WHILE LOOP where we bounce a small square around the screen
-           PERFORM FOREVER
+           PERFORM UNTIL WS-FRAME-BUDGET > 0
+                   AND WS-FRAME-COUNT >= WS-FRAME-BUDGET
+               PERFORM GET-CLOCK-HS
+               MOVE WS-TICK-TOTAL-HS TO WS-FRAME-START-HS
+
       *        Draw the bouncing rectangle with current color
                MOVE 'RECT' TO GFX-OPCODE
                MOVE COLOR-R TO GFX-COLOR-R
@@ -38,21 +145,23 @@
                MOVE 2     TO GFX-RECT-H
                CALL 'GRAPHICS' USING GFX-ARGS
 
-      *        Delay loop to slow things down
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100000
-                   CONTINUE
-               END-PERFORM
+      *        Flush the completed frame in one burst
+               MOVE 'SYNC' TO GFX-OPCODE
+               CALL 'GRAPHICS' USING GFX-ARGS
+
+      *        Pace to a fixed wall-clock frame rate
+               PERFORM WAIT-FOR-FRAME-TICK
 
       *        Update position
                ADD BOUNCE-DX TO BOUNCE-X
                ADD BOUNCE-DY TO BOUNCE-Y
 
       *        Bounce off edges
-               IF BOUNCE-X <= 0 OR BOUNCE-X >= 619
+               IF BOUNCE-X <= 0 OR BOUNCE-X >= WS-MAX-X
                MULTIPLY BOUNCE-DX BY -1 GIVING BOUNCE-DX
                END-IF
 
-               IF BOUNCE-Y <= 0 OR BOUNCE-Y >= 459
+               IF BOUNCE-Y <= 0 OR BOUNCE-Y >= WS-MAX-Y
                MULTIPLY BOUNCE-DY BY -1 GIVING BOUNCE-DY
                END-IF
 
@@ -71,6 +180,130 @@
                ADD 7 TO COLOR-B
                DIVIDE COLOR-B BY 256 GIVING TEMP-COLOR
                    REMAINDER COLOR-B
+
+               ADD 1 TO WS-FRAME-COUNT
            END-PERFORM.
 
-           STOP RUN.
+           PERFORM WRITE-SUMMARY-REPORT.
+
+           STOP RUN RETURNING 0.
+
+      * -----------------------------------------------------------
+      * Replace the hardcoded starting position, velocity and color
+      * with values drawn from the seeded random sequence, so the
+      * same binary can produce a repeatable but different run per
+      * seed instead of always starting from the same corner.
+      * -----------------------------------------------------------
+       RANDOMIZE-STARTING-STATE.
+           COMPUTE RAND-DRAW = FUNCTION RANDOM(WS-SEED)
+           COMPUTE BOUNCE-X = FUNCTION RANDOM * WS-MAX-X
+           COMPUTE BOUNCE-Y = FUNCTION RANDOM * WS-MAX-Y
+
+           COMPUTE RAND-DRAW = FUNCTION RANDOM
+           IF RAND-DRAW < 0.5
+              MOVE 1 TO BOUNCE-DX
+           ELSE
+              MOVE -1 TO BOUNCE-DX
+           END-IF
+
+           COMPUTE RAND-DRAW = FUNCTION RANDOM
+           IF RAND-DRAW < 0.5
+              MOVE 1 TO BOUNCE-DY
+           ELSE
+              MOVE -1 TO BOUNCE-DY
+           END-IF
+
+           COMPUTE COLOR-R = FUNCTION RANDOM * 256
+           COMPUTE COLOR-G = FUNCTION RANDOM * 256
+           COMPUTE COLOR-B = FUNCTION RANDOM * 256.
+
+      * -----------------------------------------------------------
+      * Read the wall clock and reduce it to hundredths-of-a-second
+      * since midnight (WS-TICK-TOTAL-HS), for frame pacing.
+      * -----------------------------------------------------------
+       GET-CLOCK-HS.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-TICK-TIME
+           MOVE WS-TICK-TIME(1:2) TO WS-TICK-HH
+           MOVE WS-TICK-TIME(3:2) TO WS-TICK-MM
+           MOVE WS-TICK-TIME(5:2) TO WS-TICK-SS
+           MOVE WS-TICK-TIME(7:2) TO WS-TICK-HS
+           COMPUTE WS-TICK-TOTAL-HS =
+               WS-TICK-HH * 360000 + WS-TICK-MM * 6000
+               + WS-TICK-SS * 100 + WS-TICK-HS.
+
+      * -----------------------------------------------------------
+      * Spin until WS-FRAME-TARGET-HS hundredths have elapsed since
+      * WS-FRAME-START-HS, so each frame takes the same amount of
+      * wall-clock time regardless of host CPU speed. A midnight
+      * rollover (elapsed goes negative) is treated as tick expired.
+      * -----------------------------------------------------------
+       WAIT-FOR-FRAME-TICK.
+           PERFORM GET-CLOCK-HS
+           COMPUTE WS-ELAPSED-HS = WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+           PERFORM UNTIL WS-ELAPSED-HS NOT < WS-FRAME-TARGET-HS
+               PERFORM GET-CLOCK-HS
+               COMPUTE WS-ELAPSED-HS =
+                   WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+               IF WS-ELAPSED-HS < 0
+                  MOVE WS-FRAME-TARGET-HS TO WS-ELAPSED-HS
+               END-IF
+           END-PERFORM.
+
+      * -----------------------------------------------------------
+      * Convert a HHMMSS time string (TC-TIME-IN) into seconds
+      * since midnight (TC-SECS-OUT).
+      * -----------------------------------------------------------
+       TIME-TO-SECONDS.
+           MOVE TC-TIME-IN(1:2) TO TC-HH
+           MOVE TC-TIME-IN(3:2) TO TC-MM
+           MOVE TC-TIME-IN(5:2) TO TC-SS
+           COMPUTE TC-SECS-OUT = TC-HH * 3600 + TC-MM * 60 + TC-SS.
+
+      * -----------------------------------------------------------
+      * Write a human-readable end-of-run summary: run date/time,
+      * frames rendered, final position and elapsed wall-clock time
+      * (GnuCOBOL has no portable CPU-time intrinsic to report
+      * instead).
+      * -----------------------------------------------------------
+       WRITE-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+           MOVE WS-END-TIME TO TC-TIME-IN
+           PERFORM TIME-TO-SECONDS
+           MOVE TC-SECS-OUT TO WS-END-SECS
+           IF WS-END-SECS >= WS-START-SECS
+              COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+           ELSE
+              MOVE 0 TO WS-ELAPSED-SECS
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS = "00"
+              MOVE SPACES TO REPORT-LINE
+              STRING "RUN DATE " WS-RUN-DATE " TIME " WS-START-TIME
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "FRAMES RENDERED: "
+                     FUNCTION TRIM(WS-FRAME-COUNT) DELIMITED BY SIZE
+                     INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "FINAL POSITION: X=" FUNCTION TRIM(BOUNCE-X)
+                     " Y=" FUNCTION TRIM(BOUNCE-Y)
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "ELAPSED SECONDS: "
+                     FUNCTION TRIM(WS-ELAPSED-SECS) DELIMITED BY SIZE
+                     INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              CLOSE REPORT-FILE
+           END-IF.
