@@ -0,0 +1,9 @@
+      *****************************************************************
+      * JOBCTLREC: one line of a job-control file read by JOBCTL.
+      * Each line names a demo executable to launch and the run
+      * budget (frames or steps, demo-dependent) to pass it as
+      * argument 1. A budget of 0 means "run forever".
+      *****************************************************************
+       01  JOB-REC.
+           05  JOB-DEMO-NAME      PIC X(12).
+           05  JOB-FRAME-BUDGET   PIC 9(8).
