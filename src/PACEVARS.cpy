@@ -0,0 +1,19 @@
+      *****************************************************************
+      * PACEVARS: shared working-storage for real wall-clock frame
+      * pacing. Replaces the old "PERFORM VARYING I ... UNTIL I >
+      * 100000" busy-wait (whose actual frame rate depended entirely
+      * on host CPU speed) with a spin that checks FUNCTION
+      * CURRENT-DATE's hundredths-of-a-second field against a fixed
+      * per-frame target, so the same binary paces itself the same way
+      * on old and new hardware alike.
+      *****************************************************************
+       01  PACE-VARS.
+           05  WS-FRAME-TARGET-HS  PIC 9(6) VALUE 5.
+           05  WS-FRAME-START-HS   PIC 9(9).
+           05  WS-ELAPSED-HS       PIC S9(9).
+           05  WS-TICK-TIME        PIC X(8).
+           05  WS-TICK-HH          PIC 99.
+           05  WS-TICK-MM          PIC 99.
+           05  WS-TICK-SS          PIC 99.
+           05  WS-TICK-HS          PIC 99.
+           05  WS-TICK-TOTAL-HS    PIC 9(9).
