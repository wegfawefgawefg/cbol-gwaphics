@@ -0,0 +1,11 @@
+      * -----------------------------------------------------------
+      * HEATMAPREC: one cell of a HEATMAP data file - a row/column
+      * position plus the raw numeric value to be color-scaled and
+      * painted there. Signed fields use a separate leading sign so
+      * the file stays plain text and hand-editable, e.g.
+      * "010020+000000042".
+      * -----------------------------------------------------------
+       01  HEATMAP-REC SIGN IS LEADING SEPARATE.
+           05  HEATMAP-REC-ROW    PIC 9(3).
+           05  HEATMAP-REC-COL    PIC 9(3).
+           05  HEATMAP-REC-VALUE  PIC S9(9).
