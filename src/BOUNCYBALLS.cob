@@ -2,76 +2,423 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOUNCYBALLS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALLS-FILE ASSIGN TO DYNAMIC WS-BALLS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALLS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BALLS-FILE.
+           COPY BALLSREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-           01  BOUNCE-VARS.
-               05  BOUNCE-X      PIC S9(4) VALUE 10.
-               05  BOUNCE-Y      PIC S9(4) VALUE 20.
-               05  BOUNCE-DX     PIC S9(4) VALUE 3.
-               05  BOUNCE-DY     PIC S9(4) VALUE 2.
-               05  COLOR-R       PIC 9(3) VALUE 0.
-               05  COLOR-G       PIC 9(3) VALUE 0.
-               05  COLOR-B       PIC 9(3) VALUE 0.
-               05  TEMP-COLOR    PIC 9(4).
+      * End-of-run summary report (argument 4 overrides the file
+      * name; default BOUNCYBALLS.RPT).
+           01  REPORT-VARS.
+               05  WS-REPORT-FILE-NAME PIC X(100)
+                   VALUE "BOUNCYBALLS.RPT".
+
+           COPY REPORTVARS.
+           COPY PACEVARS.
+
+      * Up to 10 balls bouncing around the same 64x64 canvas, each
+      * with its own position, velocity and color-ramp phase.
+           01  BALL-TABLE.
+               05  BALL-ENTRY OCCURS 10 TIMES.
+                   10  BALL-X          PIC S9(4).
+                   10  BALL-Y          PIC S9(4).
+                   10  BALL-DX         PIC S9(4).
+                   10  BALL-DY         PIC S9(4).
+                   10  BALL-COLOR-R    PIC 9(3).
+                   10  BALL-COLOR-G    PIC 9(3).
+                   10  BALL-COLOR-B    PIC 9(3).
+                   10  BALL-TEMP-COLOR PIC 9(4).
+
+      * Starting state is loaded from an optional parameter file
+      * (argument 3, default BALLS.DAT); if it is absent, we fall
+      * back to the original single built-in ball.
+           01  BALL-CONFIG-VARS.
+               05  WS-NUM-BALLS       PIC 99 VALUE 1.
+               05  WS-BALLS-FILE-ARG  PIC X(100) VALUE SPACES.
+               05  WS-BALLS-FILE-NAME PIC X(100) VALUE "BALLS.DAT".
+               05  WS-BALLS-STATUS    PIC X(2).
+               05  WS-BALLS-EOF-SW    PIC X VALUE 'N'.
+                   88  WS-BALLS-EOF       VALUE 'Y'.
+
+      * Optional gravity mode (argument 2 = "GRAV"): BALL-DY
+      * accelerates each frame and is damped on floor contact,
+      * instead of just flipping sign like a billiard ball.
+           01  GRAVITY-VARS.
+               05  WS-GRAVITY-ARG     PIC X(4) VALUE SPACES.
+               05  WS-GRAVITY-SW      PIC X VALUE 'N'.
+                   88  WS-GRAVITY-ON      VALUE 'Y'.
+               05  GRAVITY-ACCEL      PIC S9(4) VALUE 1.
 
            01  COUNTERS.
-               05  I             PIC 9(8).
+               05  K             PIC 99.
+
+      * Real screen bounds, queried from GRAPHICS at startup instead
+      * of being hardcoded here.
+           01  SCREEN-BOUNDS.
+               05  WS-MAX-X      PIC 9(4).
+               05  WS-MAX-Y      PIC 9(4).
+
+      * Run budget: frame count 0 means run forever (the original
+      * behavior). A job-control front end passes a positive frame
+      * count as argument 1 to bound an unattended run.
+           01  RUN-BUDGET-VARS.
+               05  WS-BUDGET-ARG PIC X(10) VALUE SPACES.
+               05  WS-FRAME-BUDGET PIC 9(8) VALUE 0.
+               05  WS-FRAME-COUNT  PIC 9(8) VALUE 0.
+
+      * Optional video-wall tile offset (argument 5, "X,Y"), applied
+      * by GRAPHICS to every pixel this run emits so the same binary
+      * can be pointed at one tile of a multi-monitor wall.
+           01  VPORT-VARS.
+               05  WS-VPORT-ARG  PIC X(12) VALUE SPACES.
+               05  WS-VPORT-X-ARG PIC S9(4) VALUE 0.
+               05  WS-VPORT-Y-ARG PIC S9(4) VALUE 0.
+
+      * Optional random starting state (argument 6, a seed value),
+      * used only when no balls file was loaded - a file's starting
+      * state is deliberate and is never overridden by a seed.
+           01  RANDOM-VARS.
+               05  WS-SEED-ARG   PIC X(10) VALUE SPACES.
+               05  WS-SEED       PIC 9(8) VALUE 0.
+               05  WS-RANDOM-SW  PIC X VALUE 'N'.
+                   88  WS-RANDOM-ON  VALUE 'Y'.
+               05  RAND-DRAW     PIC 9V9(4).
 
            COPY GFXARGS.
 
        PROCEDURE DIVISION.
+      *    pick up an optional frame budget from the command line
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-BUDGET-ARG FROM ARGUMENT-VALUE
+           IF WS-BUDGET-ARG NOT = SPACES
+              MOVE WS-BUDGET-ARG TO WS-FRAME-BUDGET
+           END-IF
+
+      *    pick up an optional gravity-mode toggle ("GRAV")
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-GRAVITY-ARG FROM ARGUMENT-VALUE
+           IF WS-GRAVITY-ARG = "GRAV"
+              MOVE 'Y' TO WS-GRAVITY-SW
+           END-IF
+
+      *    pick up an optional balls file name override
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-BALLS-FILE-ARG FROM ARGUMENT-VALUE
+           IF WS-BALLS-FILE-ARG NOT = SPACES
+              MOVE WS-BALLS-FILE-ARG TO WS-BALLS-FILE-NAME
+           END-IF
+
+      *    pick up an optional summary-report file name override
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-REPORT-FILE-ARG FROM ARGUMENT-VALUE
+           IF WS-REPORT-FILE-ARG NOT = SPACES
+              MOVE WS-REPORT-FILE-ARG TO WS-REPORT-FILE-NAME
+           END-IF
+
+      *    pick up an optional video-wall tile offset ("X,Y")
+           DISPLAY 5 UPON ARGUMENT-NUMBER
+           ACCEPT WS-VPORT-ARG FROM ARGUMENT-VALUE
+           IF WS-VPORT-ARG NOT = SPACES
+              UNSTRING WS-VPORT-ARG DELIMITED BY ","
+                  INTO WS-VPORT-X-ARG WS-VPORT-Y-ARG
+              END-UNSTRING
+           END-IF
+
+      *    pick up an optional random-starting-state seed
+           DISPLAY 6 UPON ARGUMENT-NUMBER
+           ACCEPT WS-SEED-ARG FROM ARGUMENT-VALUE
+           IF WS-SEED-ARG NOT = SPACES
+              MOVE WS-SEED-ARG TO WS-SEED
+              MOVE 'Y' TO WS-RANDOM-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
+           MOVE WS-START-TIME TO TC-TIME-IN
+           PERFORM TIME-TO-SECONDS
+           MOVE TC-SECS-OUT TO WS-START-SECS
+
+           PERFORM LOAD-BALLS
+
+      *    set this run's video-wall tile offset, if any
+           MOVE 'VPRT' TO GFX-OPCODE
+           MOVE WS-VPORT-X-ARG TO GFX-VPORT-X
+           MOVE WS-VPORT-Y-ARG TO GFX-VPORT-Y
+           CALL 'GRAPHICS' USING GFX-ARGS
+
+      *    find the real screen bounds instead of guessing them
+           MOVE 'QURY' TO GFX-OPCODE
+           CALL 'GRAPHICS' USING GFX-ARGS
+           MOVE GFX-QUERY-MAX-X TO WS-MAX-X
+           MOVE GFX-QUERY-MAX-Y TO WS-MAX-Y
+
+           IF WS-RANDOM-ON AND WS-BALLS-STATUS NOT = "00"
+              PERFORM RANDOMIZE-STARTING-STATE
+           END-IF
+
       *    clear screen once at the start
            MOVE 'CLR' TO GFX-OPCODE
            CALL 'GRAPHICS' USING GFX-ARGS
            .
 
-      * WHILE LOOP where we bounce a small square around the screen
-           PERFORM FOREVER
-      *        Draw the bouncing rectangle with current color
-               MOVE 'RECT' TO GFX-OPCODE
-               MOVE COLOR-R TO GFX-COLOR-R
-               MOVE COLOR-G TO GFX-COLOR-G
-               MOVE COLOR-B TO GFX-COLOR-B
-               MOVE BOUNCE-X TO GFX-RECT-X
-               MOVE BOUNCE-Y TO GFX-RECT-Y
-               MOVE 2     TO GFX-RECT-W
-               MOVE 2     TO GFX-RECT-H
+      * WHILE LOOP where we bounce each ball around the screen
+           PERFORM UNTIL WS-FRAME-BUDGET > 0
+                   AND WS-FRAME-COUNT >= WS-FRAME-BUDGET
+               PERFORM GET-CLOCK-HS
+               MOVE WS-TICK-TOTAL-HS TO WS-FRAME-START-HS
+
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-NUM-BALLS
+                   PERFORM DRAW-AND-UPDATE-BALL
+               END-PERFORM
+
+      *        Flush the completed frame in one burst
+               MOVE 'SYNC' TO GFX-OPCODE
                CALL 'GRAPHICS' USING GFX-ARGS
 
-      *        Update position
-               ADD BOUNCE-DX TO BOUNCE-X
-               ADD BOUNCE-DY TO BOUNCE-Y
+      *        Pace to a fixed wall-clock frame rate
+               PERFORM WAIT-FOR-FRAME-TICK
 
-      *        Bounce off edges (64x64 screen)
-               IF BOUNCE-X <= 0 OR BOUNCE-X >= 62
-               MULTIPLY BOUNCE-DX BY -1 GIVING BOUNCE-DX
-               END-IF
+               ADD 1 TO WS-FRAME-COUNT
+           END-PERFORM.
 
-               IF BOUNCE-Y <= 0 OR BOUNCE-Y >= 62
-               MULTIPLY BOUNCE-DY BY -1 GIVING BOUNCE-DY
-               END-IF
+           PERFORM WRITE-SUMMARY-REPORT.
 
-      *        Update colors at different rates
-      *        R advances by 3 each frame
-               ADD 3 TO COLOR-R
-               DIVIDE COLOR-R BY 256 GIVING TEMP-COLOR
-                   REMAINDER COLOR-R
-
-      *        G advances by 5 each frame
-               ADD 5 TO COLOR-G
-               DIVIDE COLOR-G BY 256 GIVING TEMP-COLOR
-                   REMAINDER COLOR-G
-
-      *        B advances by 7 each frame
-               ADD 7 TO COLOR-B
-               DIVIDE COLOR-B BY 256 GIVING TEMP-COLOR
-                   REMAINDER COLOR-B
-
-      *        Delay loop to slow things down
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100000
-                   CONTINUE
-               END-PERFORM
+           STOP RUN RETURNING 0.
+
+      * -----------------------------------------------------------
+      * Replace ball 1's hardcoded starting position, velocity and
+      * color with values drawn from the seeded random sequence.
+      * Only used for the single-ball fallback (no BALLS.DAT) - a
+      * balls file's starting state is deliberate and untouched.
+      * -----------------------------------------------------------
+       RANDOMIZE-STARTING-STATE.
+           COMPUTE RAND-DRAW = FUNCTION RANDOM(WS-SEED)
+           COMPUTE BALL-X(1) = FUNCTION RANDOM * WS-MAX-X
+           COMPUTE BALL-Y(1) = FUNCTION RANDOM * WS-MAX-Y
+
+           COMPUTE RAND-DRAW = FUNCTION RANDOM
+           IF RAND-DRAW < 0.5
+              MOVE 3 TO BALL-DX(1)
+           ELSE
+              MOVE -3 TO BALL-DX(1)
+           END-IF
+
+           COMPUTE RAND-DRAW = FUNCTION RANDOM
+           IF RAND-DRAW < 0.5
+              MOVE 2 TO BALL-DY(1)
+           ELSE
+              MOVE -2 TO BALL-DY(1)
+           END-IF
+
+           COMPUTE BALL-COLOR-R(1) = FUNCTION RANDOM * 256
+           COMPUTE BALL-COLOR-G(1) = FUNCTION RANDOM * 256
+           COMPUTE BALL-COLOR-B(1) = FUNCTION RANDOM * 256.
+
+      * -----------------------------------------------------------
+      * Read the wall clock and reduce it to hundredths-of-a-second
+      * since midnight (WS-TICK-TOTAL-HS), for frame pacing.
+      * -----------------------------------------------------------
+       GET-CLOCK-HS.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-TICK-TIME
+           MOVE WS-TICK-TIME(1:2) TO WS-TICK-HH
+           MOVE WS-TICK-TIME(3:2) TO WS-TICK-MM
+           MOVE WS-TICK-TIME(5:2) TO WS-TICK-SS
+           MOVE WS-TICK-TIME(7:2) TO WS-TICK-HS
+           COMPUTE WS-TICK-TOTAL-HS =
+               WS-TICK-HH * 360000 + WS-TICK-MM * 6000
+               + WS-TICK-SS * 100 + WS-TICK-HS.
+
+      * -----------------------------------------------------------
+      * Spin until WS-FRAME-TARGET-HS hundredths have elapsed since
+      * WS-FRAME-START-HS, so each frame takes the same amount of
+      * wall-clock time regardless of host CPU speed. A midnight
+      * rollover (elapsed goes negative) is treated as tick expired.
+      * -----------------------------------------------------------
+       WAIT-FOR-FRAME-TICK.
+           PERFORM GET-CLOCK-HS
+           COMPUTE WS-ELAPSED-HS = WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+           PERFORM UNTIL WS-ELAPSED-HS NOT < WS-FRAME-TARGET-HS
+               PERFORM GET-CLOCK-HS
+               COMPUTE WS-ELAPSED-HS =
+                   WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+               IF WS-ELAPSED-HS < 0
+                  MOVE WS-FRAME-TARGET-HS TO WS-ELAPSED-HS
+               END-IF
            END-PERFORM.
 
-           STOP RUN.
+      * -----------------------------------------------------------
+      * Convert a HHMMSS time string (TC-TIME-IN) into seconds
+      * since midnight (TC-SECS-OUT).
+      * -----------------------------------------------------------
+       TIME-TO-SECONDS.
+           MOVE TC-TIME-IN(1:2) TO TC-HH
+           MOVE TC-TIME-IN(3:2) TO TC-MM
+           MOVE TC-TIME-IN(5:2) TO TC-SS
+           COMPUTE TC-SECS-OUT = TC-HH * 3600 + TC-MM * 60 + TC-SS.
+
+      * -----------------------------------------------------------
+      * Write a human-readable end-of-run summary: run date/time,
+      * frames rendered, ball count, ball 1's final position and
+      * elapsed wall-clock time (GnuCOBOL has no portable CPU-time
+      * intrinsic to report instead).
+      * -----------------------------------------------------------
+       WRITE-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+           MOVE WS-END-TIME TO TC-TIME-IN
+           PERFORM TIME-TO-SECONDS
+           MOVE TC-SECS-OUT TO WS-END-SECS
+           IF WS-END-SECS >= WS-START-SECS
+              COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+           ELSE
+              MOVE 0 TO WS-ELAPSED-SECS
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS = "00"
+              MOVE SPACES TO REPORT-LINE
+              STRING "RUN DATE " WS-RUN-DATE " TIME " WS-START-TIME
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "FRAMES RENDERED: "
+                     FUNCTION TRIM(WS-FRAME-COUNT) DELIMITED BY SIZE
+                     INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "BALL COUNT: " FUNCTION TRIM(WS-NUM-BALLS)
+                     " BALL 1 FINAL POSITION: X="
+                     FUNCTION TRIM(BALL-X(1))
+                     " Y=" FUNCTION TRIM(BALL-Y(1))
+                     DELIMITED BY SIZE INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING "ELAPSED SECONDS: "
+                     FUNCTION TRIM(WS-ELAPSED-SECS) DELIMITED BY SIZE
+                     INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              CLOSE REPORT-FILE
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Load starting ball state from the parameter file if it
+      * exists; otherwise fall back to the one original ball.
+      * -----------------------------------------------------------
+       LOAD-BALLS.
+           OPEN INPUT BALLS-FILE
+           IF WS-BALLS-STATUS = "00"
+              MOVE 0 TO WS-NUM-BALLS
+              PERFORM UNTIL WS-BALLS-EOF OR WS-NUM-BALLS >= 10
+                 READ BALLS-FILE
+                    AT END
+                       MOVE 'Y' TO WS-BALLS-EOF-SW
+                    NOT AT END
+                       ADD 1 TO WS-NUM-BALLS
+                       MOVE BALL-REC-X  TO BALL-X(WS-NUM-BALLS)
+                       MOVE BALL-REC-Y  TO BALL-Y(WS-NUM-BALLS)
+                       MOVE BALL-REC-DX TO BALL-DX(WS-NUM-BALLS)
+                       MOVE BALL-REC-DY TO BALL-DY(WS-NUM-BALLS)
+                       MOVE BALL-REC-R  TO BALL-COLOR-R(WS-NUM-BALLS)
+                       MOVE BALL-REC-G  TO BALL-COLOR-G(WS-NUM-BALLS)
+                       MOVE BALL-REC-B  TO BALL-COLOR-B(WS-NUM-BALLS)
+                 END-READ
+              END-PERFORM
+              CLOSE BALLS-FILE
+              IF WS-NUM-BALLS = 0
+                 MOVE 1 TO WS-NUM-BALLS
+              END-IF
+           ELSE
+              MOVE 1  TO WS-NUM-BALLS
+              MOVE 10 TO BALL-X(1)
+              MOVE 20 TO BALL-Y(1)
+              MOVE 3  TO BALL-DX(1)
+              MOVE 2  TO BALL-DY(1)
+              MOVE 0  TO BALL-COLOR-R(1)
+              MOVE 0  TO BALL-COLOR-G(1)
+              MOVE 0  TO BALL-COLOR-B(1)
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Draw ball K at its current position/color, move it, bounce
+      * it off the walls (with gravity and floor damping when
+      * enabled), and advance its color ramp.
+      * -----------------------------------------------------------
+       DRAW-AND-UPDATE-BALL.
+      *    Draw the bouncing rectangle with current color
+           MOVE 'RECT' TO GFX-OPCODE
+           MOVE BALL-COLOR-R(K) TO GFX-COLOR-R
+           MOVE BALL-COLOR-G(K) TO GFX-COLOR-G
+           MOVE BALL-COLOR-B(K) TO GFX-COLOR-B
+           MOVE BALL-X(K) TO GFX-RECT-X
+           MOVE BALL-Y(K) TO GFX-RECT-Y
+           MOVE 2     TO GFX-RECT-W
+           MOVE 2     TO GFX-RECT-H
+           CALL 'GRAPHICS' USING GFX-ARGS
+
+      *    Update position
+           ADD BALL-DX(K) TO BALL-X(K)
+           ADD BALL-DY(K) TO BALL-Y(K)
+
+           IF WS-GRAVITY-ON
+              ADD GRAVITY-ACCEL TO BALL-DY(K)
+           END-IF
+
+      *    Bounce off side walls (real canvas bounds, queried from
+      *    GRAPHICS rather than guessed)
+           IF BALL-X(K) <= 0 OR BALL-X(K) >= WS-MAX-X
+              MULTIPLY BALL-DX(K) BY -1 GIVING BALL-DX(K)
+           END-IF
+
+      *    Bounce off the ceiling
+           IF BALL-Y(K) <= 0
+              MULTIPLY BALL-DY(K) BY -1 GIVING BALL-DY(K)
+           END-IF
+
+      *    Bounce off the floor - gravity mode damps the rebound so
+      *    the ball settles instead of bouncing forever
+           IF BALL-Y(K) >= WS-MAX-Y
+              IF WS-GRAVITY-ON
+                 COMPUTE BALL-DY(K) = (BALL-DY(K) * -8) / 10
+              ELSE
+                 MULTIPLY BALL-DY(K) BY -1 GIVING BALL-DY(K)
+              END-IF
+           END-IF
+
+      *    Update colors at different rates
+      *    R advances by 3 each frame
+           ADD 3 TO BALL-COLOR-R(K)
+           DIVIDE BALL-COLOR-R(K) BY 256 GIVING BALL-TEMP-COLOR(K)
+               REMAINDER BALL-COLOR-R(K)
+
+      *    G advances by 5 each frame
+           ADD 5 TO BALL-COLOR-G(K)
+           DIVIDE BALL-COLOR-G(K) BY 256 GIVING BALL-TEMP-COLOR(K)
+               REMAINDER BALL-COLOR-G(K)
+
+      *    B advances by 7 each frame
+           ADD 7 TO BALL-COLOR-B(K)
+           DIVIDE BALL-COLOR-B(K) BY 256 GIVING BALL-TEMP-COLOR(K)
+               REMAINDER BALL-COLOR-B(K).
