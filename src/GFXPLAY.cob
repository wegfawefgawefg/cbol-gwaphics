@@ -0,0 +1,120 @@
+      *****************************************************************
+      * GFXPLAY: Reads a GFXREC capture file back and re-emits it to
+      * stdout (pixel records and "FRAME" markers alike) at a
+      * controllable speed, so a captured glitch can be replayed for
+      * diagnosis. Invoke as: GFXPLAY capture.dat [delay-ms-per-frame]
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GFXPLAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPTURE-FILE ASSIGN TO DYNAMIC WS-CAPTURE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPTURE-FILE.
+       01  CAPTURE-LINE          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  GFXPLAY-VARS.
+           05  WS-CAPTURE-FILE-NAME  PIC X(100) VALUE SPACES.
+           05  WS-DELAY-ARG          PIC X(10)  VALUE SPACES.
+           05  WS-DELAY-MS           PIC 9(6)   VALUE 0.
+           05  WS-CAP-STATUS         PIC X(2).
+           05  WS-EOF-SW             PIC X VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-LINES              PIC 9(8) VALUE 0.
+           05  WS-FRAMES             PIC 9(8) VALUE 0.
+
+           COPY PACEVARS.
+
+       PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-CAPTURE-FILE-NAME FROM ARGUMENT-VALUE
+           IF WS-CAPTURE-FILE-NAME = SPACES
+              MOVE "CAPTURE.DAT" TO WS-CAPTURE-FILE-NAME
+           END-IF
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-DELAY-ARG FROM ARGUMENT-VALUE
+           IF WS-DELAY-ARG NOT = SPACES
+              MOVE WS-DELAY-ARG TO WS-DELAY-MS
+           END-IF
+
+           OPEN INPUT CAPTURE-FILE
+           IF WS-CAP-STATUS NOT = "00"
+              DISPLAY "GFXPLAY: UNABLE TO OPEN "
+                       FUNCTION TRIM(WS-CAPTURE-FILE-NAME)
+                       " STATUS " WS-CAP-STATUS UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+              READ CAPTURE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    DISPLAY CAPTURE-LINE
+                    ADD 1 TO WS-LINES
+                    IF FUNCTION TRIM(CAPTURE-LINE) = "FRAME"
+                       ADD 1 TO WS-FRAMES
+                       PERFORM PACE-FRAME
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE CAPTURE-FILE
+           DISPLAY "GFXPLAY: REPLAYED " WS-LINES " LINE(S), "
+                    WS-FRAMES " FRAME(S)" UPON SYSERR
+           STOP RUN.
+
+      * -----------------------------------------------------------
+      * Pace playback: wait WS-DELAY-MS of real wall-clock time
+      * between frames so replay speed is tunable and reproducible
+      * across machines, using the same PACEVARS.cpy/GET-CLOCK-HS/
+      * WAIT-FOR-FRAME-TICK pattern MAIN.cob, BOUNCYBALLS.cob, ANT.cob
+      * and SCENEPLAY.cob use for their own frame pacing.
+      * -----------------------------------------------------------
+       PACE-FRAME.
+           IF WS-DELAY-MS > 0
+              PERFORM GET-CLOCK-HS
+              MOVE WS-TICK-TOTAL-HS TO WS-FRAME-START-HS
+              COMPUTE WS-FRAME-TARGET-HS = WS-DELAY-MS / 10
+              PERFORM WAIT-FOR-FRAME-TICK
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Read the wall clock and reduce it to hundredths-of-a-second
+      * since midnight (WS-TICK-TOTAL-HS), for frame pacing.
+      * -----------------------------------------------------------
+       GET-CLOCK-HS.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-TICK-TIME
+           MOVE WS-TICK-TIME(1:2) TO WS-TICK-HH
+           MOVE WS-TICK-TIME(3:2) TO WS-TICK-MM
+           MOVE WS-TICK-TIME(5:2) TO WS-TICK-SS
+           MOVE WS-TICK-TIME(7:2) TO WS-TICK-HS
+           COMPUTE WS-TICK-TOTAL-HS =
+               WS-TICK-HH * 360000 + WS-TICK-MM * 6000
+               + WS-TICK-SS * 100 + WS-TICK-HS.
+
+      * -----------------------------------------------------------
+      * Spin until WS-FRAME-TARGET-HS hundredths have elapsed since
+      * WS-FRAME-START-HS, so each frame's delay is real wall-clock
+      * time regardless of host CPU speed. A midnight rollover
+      * (elapsed goes negative) is treated as tick expired.
+      * -----------------------------------------------------------
+       WAIT-FOR-FRAME-TICK.
+           PERFORM GET-CLOCK-HS
+           COMPUTE WS-ELAPSED-HS = WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+           PERFORM UNTIL WS-ELAPSED-HS NOT < WS-FRAME-TARGET-HS
+               PERFORM GET-CLOCK-HS
+               COMPUTE WS-ELAPSED-HS =
+                   WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+               IF WS-ELAPSED-HS < 0
+                  MOVE WS-FRAME-TARGET-HS TO WS-ELAPSED-HS
+               END-IF
+           END-PERFORM.
