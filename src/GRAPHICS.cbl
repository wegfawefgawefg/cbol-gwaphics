@@ -2,11 +2,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRAPHICS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "GRAPHICS.ERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT CLUT-FILE ASSIGN TO DYNAMIC WS-CLUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLUT-STATUS.
+
+           SELECT SPRITES-FILE ASSIGN TO "SPRITES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SPRITE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE    PIC X(80).
+
+       FD  CLUT-FILE.
+           COPY CLUTREC.
+
+       FD  SPRITES-FILE.
+           COPY SPRITEREC.
+
        WORKING-STORAGE SECTION.
       * --- Output buffer for the pipe ---
        01  OUT-LINE      PIC X(40).
 
+      * --- In-memory frame buffer (double-buffered output) ---
+      * Sized to the physical video wall (see SETTINGS.cpy WALL-WIDTH/
+      * WALL-HEIGHT), not the single-tile canvas (WIDTH/HEIGHT) - a
+      * VPORT offset lands a tile's pixels anywhere inside this larger
+      * buffer. This OCCURS clause is a fixed literal that must be kept
+      * in sync with WALL-HEIGHT/WALL-WIDTH by hand; COBOL cannot size
+      * a table from a data item. Shape paragraphs write here via
+      * EMIT-PIXEL; OP-SYNC flushes the whole frame in one burst so a
+      * slow downstream consumer never sees a half-drawn frame.
+       01  FRAME-BUFFER.
+           05  FB-ROW OCCURS 960 TIMES.
+               10  FB-CELL OCCURS 1280 TIMES.
+                   15  FB-R  PIC 9(3) VALUE 0.
+                   15  FB-G  PIC 9(3) VALUE 0.
+                   15  FB-B  PIC 9(3) VALUE 0.
+
       * --- Variables for Bresenham Line Algorithm ---
        01  LINE-VARS.
            05  L-DX      PIC S9(4).
@@ -25,6 +66,10 @@
            05  R-END-X   PIC S9(4).
            05  R-END-Y   PIC S9(4).
 
+      * --- Variables for Calibration Grid (GRID) ---
+       01  GRID-VARS.
+           05  GRID-LINE-POS  PIC S9(4).
+
       * --- Variables for Circle Algorithm ---
        01  CIRC-VARS.
            05  C-X       PIC S9(4).
@@ -33,33 +78,323 @@
            05  C-PLOT-X  PIC S9(4).
            05  C-PLOT-Y  PIC S9(4).
 
+      * --- Variables for Horizontal Span Fills (FCIRC) ---
+       01  SPAN-VARS.
+           05  SPAN-X1   PIC S9(4).
+           05  SPAN-X2   PIC S9(4).
+
+      * --- Variables for Midpoint Ellipse Algorithm ---
+       01  ELLI-VARS.
+           05  EL-RX     PIC S9(4).
+           05  EL-RY     PIC S9(4).
+           05  EL-RX2    PIC S9(8).
+           05  EL-RY2    PIC S9(8).
+           05  EL-X      PIC S9(4).
+           05  EL-Y      PIC S9(4).
+           05  EL-DX     PIC S9(9).
+           05  EL-DY     PIC S9(9).
+           05  EL-D1     PIC S9(9)V99.
+           05  EL-D2     PIC S9(9)V99.
+
+      * --- Variables for Flood Fill (FFILL) ---
+      * FS-STACK holds the pending (X,Y) pixels still to be visited.
+      * Flood fill walks the local per-tile canvas (bounded by MAX-X/
+      * MAX-Y, not the physical wall), so this is a fixed literal sized
+      * to WIDTH * HEIGHT's current SETTINGS.cpy default (640 * 480) -
+      * it must be bumped by hand if WIDTH/HEIGHT ever grow past that.
+       01  FILL-VARS.
+           05  FL-OLD-R      PIC 9(3).
+           05  FL-OLD-G      PIC 9(3).
+           05  FL-OLD-B      PIC 9(3).
+           05  FL-SP         PIC 9(6) VALUE 0.
+           05  FL-STACK-MAX  PIC 9(6) VALUE 307200.
+           05  FL-PUSH-X     PIC S9(4).
+           05  FL-PUSH-Y     PIC S9(4).
+           05  FL-POP-X      PIC S9(4).
+           05  FL-POP-Y      PIC S9(4).
+
+       01  FILL-STACK.
+           05  FS-ENTRY OCCURS 307200 TIMES.
+               10  FS-X      PIC S9(4).
+               10  FS-Y      PIC S9(4).
+
+      * --- Variables for Polygon Outline ---
+       01  POLY-VARS.
+           05  PV-COUNT  PIC 9(2).
+           05  PV-X      PIC S9(4) OCCURS 15 TIMES.
+           05  PV-Y      PIC S9(4) OCCURS 15 TIMES.
+           05  PV-I      PIC 9(2).
+           05  PV-NEXT   PIC 9(2).
+
+      * --- Variables for Text Stamping ---
+       01  TEXT-VARS.
+           05  TX-LEN        PIC 9(2).
+           05  TX-POS        PIC 9(2).
+           05  TX-CHAR       PIC X(1).
+           05  TX-IDX        PIC 9(2).
+           05  TX-FOUND      PIC X VALUE 'N'.
+               88  TX-CHAR-FOUND VALUE 'Y'.
+           05  TX-ROW        PIC 9(1).
+           05  TX-COL        PIC 9(1).
+           05  TX-ORIGIN-X   PIC S9(4).
+           05  TX-BIT        PIC X(1).
+           05  TX-TRIMMED    PIC X(20).
+
+      * --- Built-in 5x7 Bitmap Font Table ---
+      * FONT-CHARS(n) maps to the 7x5 glyph at FONT-GLYPH(n), stored
+      * row-major as 35 characters of '#' (lit) / '.' (blank).
+       01  FONT-CHARS        PIC X(40) VALUE
+           "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ :.-".
+
+       01  FONT-RAW-DATA.
+           05  FILLER PIC X(18) VALUE ".###.#...##..###.#".
+           05  FILLER PIC X(17) VALUE ".###..##...#.###.".
+           05  FILLER PIC X(18) VALUE "..#...##....#....#".
+           05  FILLER PIC X(17) VALUE "....#....#...###.".
+           05  FILLER PIC X(18) VALUE ".###.#...#....#...".
+           05  FILLER PIC X(17) VALUE "#...#...#...#####".
+           05  FILLER PIC X(18) VALUE ".###.#...#....#..#".
+           05  FILLER PIC X(17) VALUE "#.....##...#.###.".
+           05  FILLER PIC X(18) VALUE "...#...##..#.#.#..".
+           05  FILLER PIC X(17) VALUE "#.#####...#....#.".
+           05  FILLER PIC X(18) VALUE "######....####....".
+           05  FILLER PIC X(17) VALUE ".#....##...#.###.".
+           05  FILLER PIC X(18) VALUE "..##..#...#....###".
+           05  FILLER PIC X(17) VALUE "#.#...##...#.###.".
+           05  FILLER PIC X(18) VALUE "#####....#...#...#".
+           05  FILLER PIC X(17) VALUE "...#....#....#...".
+           05  FILLER PIC X(18) VALUE ".###.#...##...#.##".
+           05  FILLER PIC X(17) VALUE "#.#...##...#.###.".
+           05  FILLER PIC X(18) VALUE ".###.#...##...#.##".
+           05  FILLER PIC X(17) VALUE "##....#...#..##..".
+           05  FILLER PIC X(18) VALUE "..#...#.#.#...##..".
+           05  FILLER PIC X(17) VALUE ".#######...##...#".
+           05  FILLER PIC X(18) VALUE "####.#...##...####".
+           05  FILLER PIC X(17) VALUE "#.#...##...#####.".
+           05  FILLER PIC X(18) VALUE ".###.#...##....#..".
+           05  FILLER PIC X(17) VALUE "..#....#...#.###.".
+           05  FILLER PIC X(18) VALUE "####.#...##...##..".
+           05  FILLER PIC X(17) VALUE ".##...##...#####.".
+           05  FILLER PIC X(18) VALUE "######....#....###".
+           05  FILLER PIC X(17) VALUE "#.#....#....#####".
+           05  FILLER PIC X(18) VALUE "######....#....###".
+           05  FILLER PIC X(17) VALUE "#.#....#....#....".
+           05  FILLER PIC X(18) VALUE ".###.#...##....#.#".
+           05  FILLER PIC X(17) VALUE "###...##...#.###.".
+           05  FILLER PIC X(18) VALUE "#...##...##...####".
+           05  FILLER PIC X(17) VALUE "###...##...##...#".
+           05  FILLER PIC X(18) VALUE ".###...#....#....#".
+           05  FILLER PIC X(17) VALUE "....#....#...###.".
+           05  FILLER PIC X(18) VALUE "..###...#....#....".
+           05  FILLER PIC X(17) VALUE "#....#.#..#..##..".
+           05  FILLER PIC X(18) VALUE "#...##..#.#.#..##.".
+           05  FILLER PIC X(17) VALUE "..#.#..#..#.#...#".
+           05  FILLER PIC X(18) VALUE "#....#....#....#..".
+           05  FILLER PIC X(17) VALUE "..#....#....#####".
+           05  FILLER PIC X(18) VALUE "#...###.###.#.##..".
+           05  FILLER PIC X(17) VALUE ".##...##...##...#".
+           05  FILLER PIC X(18) VALUE "#...###..##.#.##..".
+           05  FILLER PIC X(17) VALUE "###...##...##...#".
+           05  FILLER PIC X(18) VALUE ".###.#...##...##..".
+           05  FILLER PIC X(17) VALUE ".##...##...#.###.".
+           05  FILLER PIC X(18) VALUE "####.#...##...####".
+           05  FILLER PIC X(17) VALUE "#.#....#....#....".
+           05  FILLER PIC X(18) VALUE ".###.#...##...##..".
+           05  FILLER PIC X(17) VALUE ".##.#.##..#..##.#".
+           05  FILLER PIC X(18) VALUE "####.#...##...####".
+           05  FILLER PIC X(17) VALUE "#.#.#..#..#.#...#".
+           05  FILLER PIC X(18) VALUE ".#####....#.....##".
+           05  FILLER PIC X(17) VALUE "#.....#....#####.".
+           05  FILLER PIC X(18) VALUE "#####..#....#....#".
+           05  FILLER PIC X(17) VALUE "....#....#....#..".
+           05  FILLER PIC X(18) VALUE "#...##...##...##..".
+           05  FILLER PIC X(17) VALUE ".##...##...#.###.".
+           05  FILLER PIC X(18) VALUE "#...##...##...##..".
+           05  FILLER PIC X(17) VALUE ".##...#.#.#...#..".
+           05  FILLER PIC X(18) VALUE "#...##...##...##.#".
+           05  FILLER PIC X(17) VALUE ".##.#.###.###...#".
+           05  FILLER PIC X(18) VALUE "#...#.#.#...#....#".
+           05  FILLER PIC X(17) VALUE "....#...#.#.#...#".
+           05  FILLER PIC X(18) VALUE "#...#.#.#...#....#".
+           05  FILLER PIC X(17) VALUE "....#....#....#..".
+           05  FILLER PIC X(18) VALUE "#####....#...#...#".
+           05  FILLER PIC X(17) VALUE "...#...#....#####".
+           05  FILLER PIC X(18) VALUE "..................".
+           05  FILLER PIC X(17) VALUE ".................".
+           05  FILLER PIC X(18) VALUE ".......#..........".
+           05  FILLER PIC X(17) VALUE "....#............".
+           05  FILLER PIC X(18) VALUE "..................".
+           05  FILLER PIC X(17) VALUE ".........#.......".
+           05  FILLER PIC X(18) VALUE "...............###".
+           05  FILLER PIC X(17) VALUE "##...............".
+
+       01  FONT-TABLE REDEFINES FONT-RAW-DATA.
+           05  FONT-GLYPH    PIC X(35) OCCURS 40 TIMES.
+
            COPY SETTINGS.
 
        01  MAX-X         PIC 9(4).
        01  MAX-Y         PIC 9(4).
 
+      * --- Physical frame-buffer bounds (the whole video wall a VPORT
+      *     offset can address), distinct from MAX-X/MAX-Y above which
+      *     are the local per-tile canvas a shape paragraph draws into
+      *     before any offset is applied ---
+       01  PHYS-MAX-X    PIC 9(4).
+       01  PHYS-MAX-Y    PIC 9(4).
+
+      * --- Parameter validation state ---
+       01  VALIDATE-VARS.
+           05  WS-PARAMS-VALID-SW  PIC X VALUE 'Y'.
+               88  GFX-PARAMS-VALID       VALUE 'Y'.
+
+      * --- Viewport offset (persisted, set by VPORT) ---
+       01  VPORT-VARS.
+           05  WS-VPORT-X    PIC S9(4) VALUE 0.
+           05  WS-VPORT-Y    PIC S9(4) VALUE 0.
+           05  VP-X          PIC S9(4).
+           05  VP-Y          PIC S9(4).
+
+      * --- Indexed-color palette (loaded by SETPAL) ---
+       01  PALETTE-VARS.
+           05  WS-CLUT-FILE-NAME   PIC X(100) VALUE "PALETTE.CLT".
+           05  WS-CLUT-STATUS      PIC X(2).
+           05  WS-CLUT-EOF-SW      PIC X VALUE 'N'.
+               88  WS-CLUT-EOF         VALUE 'Y'.
+           05  WS-PALETTE-LOADED-SW PIC X VALUE 'N'.
+               88  WS-PALETTE-LOADED    VALUE 'Y'.
+
+       01  PALETTE-TABLE.
+           05  PAL-ENTRY OCCURS 256 TIMES.
+               10  PAL-R         PIC 9(3) VALUE 0.
+               10  PAL-G         PIC 9(3) VALUE 0.
+               10  PAL-B         PIC 9(3) VALUE 0.
+
+      * --- Sprite blit state (BLIT scans SPRITES-FILE fresh each
+      *     call, the same way LOAD-PALETTE re-reads its CLUT) ---
+       01  SPRITE-VARS.
+           05  WS-SPRITE-STATUS    PIC X(2).
+           05  WS-SPRITE-EOF-SW    PIC X VALUE 'N'.
+               88  WS-SPRITE-EOF       VALUE 'Y'.
+           05  WS-BLIT-NAME        PIC X(16).
+
+      * --- Rejected-command error log (opened once, appended to for
+      *     the life of the run since GRAPHICS stays resident across
+      *     calls) ---
+       01  ERROR-LOG-VARS.
+           05  WS-LOG-STATUS       PIC X(2).
+           05  WS-LOG-OPEN-SW      PIC X VALUE 'N'.
+               88  GFX-LOG-IS-OPEN        VALUE 'Y'.
+
        LINKAGE SECTION.
            COPY GFXARGS.
 
        PROCEDURE DIVISION USING GFX-ARGS.
            COMPUTE MAX-X = WIDTH - 1
            COMPUTE MAX-Y = HEIGHT - 1
+           COMPUTE PHYS-MAX-X = WALL-WIDTH - 1
+           COMPUTE PHYS-MAX-Y = WALL-HEIGHT - 1
+           MOVE 0 TO GFX-STATUS
            .
 
       * THE DISPATCHER SWITCH
            EVALUATE TRUE
               WHEN OP-DRAW-LINE
-                   PERFORM DRAW-LINE-LOGIC
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-LINE-LOGIC
+                   END-IF
               WHEN OP-DRAW-RECT
-                   PERFORM DRAW-RECT-LOGIC
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VALIDATE-SHAPE
+                   END-IF
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-RECT-LOGIC
+                   END-IF
+              WHEN OP-RECT-OUTLINE
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VALIDATE-SHAPE
+                   END-IF
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-RECTO-LOGIC
+                   END-IF
               WHEN OP-DRAW-CIRC
-                   PERFORM DRAW-CIRC-LOGIC
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VALIDATE-SHAPE
+                   END-IF
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-CIRC-LOGIC
+                   END-IF
+              WHEN OP-FILL-CIRC
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VALIDATE-SHAPE
+                   END-IF
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-FCIRC-LOGIC
+                   END-IF
+              WHEN OP-DRAW-POLY
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VALIDATE-SHAPE
+                   END-IF
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-POLY-LOGIC
+                   END-IF
+              WHEN OP-DRAW-ELLIPSE
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VALIDATE-SHAPE
+                   END-IF
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-ELLIPSE-LOGIC
+                   END-IF
+              WHEN OP-DRAW-TEXT
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-TEXT-LOGIC
+                   END-IF
+              WHEN OP-FILL-FLOOD
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VALIDATE-SHAPE
+                   END-IF
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-FFILL-LOGIC
+                   END-IF
+              WHEN OP-DRAW-GRID
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VALIDATE-SHAPE
+                   END-IF
+                   IF GFX-PARAMS-VALID
+                      PERFORM DRAW-GRID-LOGIC
+                   END-IF
+              WHEN OP-SYNC
+                   PERFORM FLUSH-FRAME
+              WHEN OP-QUERY
+                   MOVE MAX-X TO GFX-QUERY-MAX-X
+                   MOVE MAX-Y TO GFX-QUERY-MAX-Y
+              WHEN OP-SET-PALETTE
+                   PERFORM LOAD-PALETTE
+              WHEN OP-SET-VIEWPORT
+                   MOVE GFX-VPORT-X TO WS-VPORT-X
+                   MOVE GFX-VPORT-Y TO WS-VPORT-Y
+              WHEN OP-BLIT
+                   PERFORM DRAW-BLIT-LOGIC
               WHEN OP-FILL
-                   PERFORM VARYING L-Y FROM 0 BY 1 UNTIL L-Y > MAX-Y
-                      PERFORM VARYING L-X FROM 0 BY 1 UNTIL L-X > MAX-X
-                         PERFORM EMIT-PIXEL
+                   PERFORM VALIDATE-COLOR
+                   IF GFX-PARAMS-VALID
+                      PERFORM VARYING L-Y FROM 0 BY 1 UNTIL L-Y > MAX-Y
+                         PERFORM VARYING L-X FROM 0 BY 1
+                                 UNTIL L-X > MAX-X
+                            PERFORM EMIT-PIXEL
+                         END-PERFORM
                       END-PERFORM
-                   END-PERFORM
+                   END-IF
               WHEN OP-CLEAR
                    MOVE 0 TO GFX-COLOR-R
                    MOVE 0 TO GFX-COLOR-G
@@ -71,19 +406,174 @@
                       END-PERFORM
                    END-PERFORM
               WHEN OTHER
+                   MOVE 90 TO GFX-STATUS
                    DISPLAY "UNKNOWN OPCODE: " GFX-OPCODE
            END-EVALUATE.
 
            GOBACK.
 
       * -----------------------------------------------------------
-      * HELPER: Emit Pixel to stdout
-      * Formats: "X Y R G B"
+      * HELPER: Validate a color triple before it is streamed
+      * GFX-COLOR-R/G/B are declared PIC 9(3), so a caller can
+      * legally move 999 into them even though real RGB tops out at
+      * 255. Rejects the command instead of sending garbage
+      * downstream.
+      * -----------------------------------------------------------
+       VALIDATE-COLOR.
+           SET GFX-PARAMS-VALID TO TRUE
+           IF GFX-MODE-INDEXED
+              PERFORM RESOLVE-INDEXED-COLOR
+           END-IF
+           IF GFX-PARAMS-VALID
+              IF GFX-COLOR-R > 255 OR GFX-COLOR-G > 255
+                 OR GFX-COLOR-B > 255
+                 MOVE 'N' TO WS-PARAMS-VALID-SW
+                 MOVE 92 TO GFX-STATUS
+                 PERFORM LOG-REJECTED-COMMAND
+              END-IF
+           END-IF.
+
+      * -----------------------------------------------------------
+      * HELPER: Resolve GFX-COLOR-INDEX through the loaded palette
+      * into GFX-COLOR-R/G/B, the same trick OP-CLEAR already uses
+      * to drive the common color fields from something other than
+      * a caller-supplied RGB triple.
+      * -----------------------------------------------------------
+       RESOLVE-INDEXED-COLOR.
+           IF NOT WS-PALETTE-LOADED OR GFX-COLOR-INDEX > 255
+              MOVE 'N' TO WS-PARAMS-VALID-SW
+              MOVE 94 TO GFX-STATUS
+              PERFORM LOG-REJECTED-COMMAND
+           ELSE
+              MOVE PAL-R(GFX-COLOR-INDEX + 1) TO GFX-COLOR-R
+              MOVE PAL-G(GFX-COLOR-INDEX + 1) TO GFX-COLOR-G
+              MOVE PAL-B(GFX-COLOR-INDEX + 1) TO GFX-COLOR-B
+           END-IF.
+
+      * -----------------------------------------------------------
+      * HELPER: Validate shape parameters before they are drawn
+      * Catches a non-positive rectangle and a non-positive circle
+      * radius - either one is a sign of bad caller math (e.g. a
+      * GFX-RECT-W/H wraparound) rather than a real shape. Also
+      * catches a GFX-POLY-COUNT outside the GFX-POLY-PT table's
+      * OCCURS 15 range before DRAW-POLY-LOGIC walks it.
+      * -----------------------------------------------------------
+       VALIDATE-SHAPE.
+           SET GFX-PARAMS-VALID TO TRUE
+           EVALUATE TRUE
+              WHEN OP-DRAW-RECT OR OP-RECT-OUTLINE
+                   IF GFX-RECT-W <= 0 OR GFX-RECT-H <= 0
+                      MOVE 'N' TO WS-PARAMS-VALID-SW
+                      MOVE 91 TO GFX-STATUS
+                      PERFORM LOG-REJECTED-COMMAND
+                   END-IF
+              WHEN OP-DRAW-CIRC OR OP-FILL-CIRC
+                   IF GFX-CIRC-R <= 0
+                      MOVE 'N' TO WS-PARAMS-VALID-SW
+                      MOVE 93 TO GFX-STATUS
+                      PERFORM LOG-REJECTED-COMMAND
+                   END-IF
+              WHEN OP-DRAW-ELLIPSE
+                   IF GFX-ELLI-RX <= 0 OR GFX-ELLI-RY <= 0
+                      MOVE 'N' TO WS-PARAMS-VALID-SW
+                      MOVE 93 TO GFX-STATUS
+                      PERFORM LOG-REJECTED-COMMAND
+                   END-IF
+              WHEN OP-FILL-FLOOD
+                   IF GFX-FILL-X < 0 OR GFX-FILL-X > MAX-X
+                      OR GFX-FILL-Y < 0 OR GFX-FILL-Y > MAX-Y
+                      MOVE 'N' TO WS-PARAMS-VALID-SW
+                      MOVE 93 TO GFX-STATUS
+                      PERFORM LOG-REJECTED-COMMAND
+                   END-IF
+              WHEN OP-DRAW-GRID
+                   IF GFX-GRID-SPACING <= 0
+                      MOVE 'N' TO WS-PARAMS-VALID-SW
+                      MOVE 93 TO GFX-STATUS
+                      PERFORM LOG-REJECTED-COMMAND
+                   END-IF
+              WHEN OP-DRAW-POLY
+                   IF GFX-POLY-COUNT < 3 OR GFX-POLY-COUNT > 15
+                      MOVE 'N' TO WS-PARAMS-VALID-SW
+                      MOVE 93 TO GFX-STATUS
+                      PERFORM LOG-REJECTED-COMMAND
+                   END-IF
+           END-EVALUATE.
+
+      * -----------------------------------------------------------
+      * HELPER: Append a rejected command to the error log
+      * The log file is opened once (GRAPHICS stays resident across
+      * calls within one run) and appended to from then on.
+      * -----------------------------------------------------------
+       LOG-REJECTED-COMMAND.
+           IF NOT GFX-LOG-IS-OPEN
+              OPEN EXTEND ERROR-LOG-FILE
+              IF WS-LOG-STATUS NOT = "00"
+                 OPEN OUTPUT ERROR-LOG-FILE
+              END-IF
+              SET GFX-LOG-IS-OPEN TO TRUE
+           END-IF
+
+           MOVE SPACES TO ERROR-LOG-LINE
+           STRING "REJECTED OPCODE=" GFX-OPCODE
+                  " STATUS=" GFX-STATUS
+                  " COLOR=" FUNCTION TRIM(GFX-COLOR-R)
+                  "," FUNCTION TRIM(GFX-COLOR-G)
+                  "," FUNCTION TRIM(GFX-COLOR-B)
+                  DELIMITED BY SIZE INTO ERROR-LOG-LINE
+           END-STRING
+           WRITE ERROR-LOG-LINE.
+
+      * -----------------------------------------------------------
+      * HELPER: Clip a plotted point against the canvas edge
+      * Every shape paragraph calls this instead of EMIT-PIXEL
+      * directly, so a rectangle or circle that runs past the edge
+      * (easy to do with GFX-RECT-X/W math) never reaches the frame
+      * buffer - OP-FILL/OP-CLEAR/flood fill bound their own loops to
+      * MAX-X/MAX-Y and call EMIT-PIXEL straight, which clips again
+      * on its own once the viewport offset below is applied.
+      * -----------------------------------------------------------
+       CLIP-PIXEL.
+           IF L-X >= 0 AND L-X <= MAX-X AND L-Y >= 0 AND L-Y <= MAX-Y
+              PERFORM EMIT-PIXEL
+           END-IF.
+
+      * -----------------------------------------------------------
+      * HELPER: Emit Pixel into the frame buffer
+      * Shape logic reaches this via CLIP-PIXEL; the pixel is only
+      * written to stdout once OP-SYNC flushes the buffer. The
+      * persisted VPORT-VARS offset (see the VPORT opcode) is applied
+      * here so it covers every caller of EMIT-PIXEL, not just the
+      * ones that go through CLIP-PIXEL first. The shifted point is
+      * bounds-checked against PHYS-MAX-X/PHYS-MAX-Y - the physical
+      * frame buffer's extents - not MAX-X/MAX-Y, which is only the
+      * local, pre-offset tile a caller draws into; using MAX-X/MAX-Y
+      * here would drop every pixel of a tile once its offset carried
+      * it past the single-tile canvas size.
       * -----------------------------------------------------------
        EMIT-PIXEL.
+           COMPUTE VP-X = L-X + WS-VPORT-X
+           COMPUTE VP-Y = L-Y + WS-VPORT-Y
+           IF VP-X >= 0 AND VP-X <= PHYS-MAX-X
+              AND VP-Y >= 0 AND VP-Y <= PHYS-MAX-Y
+              MOVE GFX-COLOR-R TO FB-R(VP-Y + 1, VP-X + 1)
+              MOVE GFX-COLOR-G TO FB-G(VP-Y + 1, VP-X + 1)
+              MOVE GFX-COLOR-B TO FB-B(VP-Y + 1, VP-X + 1)
+           END-IF.
+
+      * -----------------------------------------------------------
+      * HELPER: Write one "SPAN X1 X2 Y R G B" line to stdout - a
+      * run of same-colored pixels on row L-Y from SPAN-X1 to
+      * SPAN-X2 inclusive, instead of one line per pixel. A solid
+      * OP-FILL/OP-CLEAR row collapses to a single span.
+      * -----------------------------------------------------------
+       WRITE-SPAN-LINE.
            MOVE SPACES TO OUT-LINE
            STRING
-               FUNCTION TRIM(L-X) DELIMITED BY SIZE
+               "SPAN " DELIMITED BY SIZE
+               FUNCTION TRIM(SPAN-X1) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(SPAN-X2) DELIMITED BY SIZE
                " " DELIMITED BY SIZE
                FUNCTION TRIM(L-Y) DELIMITED BY SIZE
                " " DELIMITED BY SIZE
@@ -96,6 +586,39 @@
            END-STRING
            DISPLAY OUT-LINE.
 
+      * -----------------------------------------------------------
+      * LOGIC: Flush the completed frame buffer to stdout (OP-SYNC)
+      * Each row is collapsed into runs of identical color and
+      * emitted as one "SPAN" record per run instead of one line per
+      * pixel - the fix for OP-FILL/OP-CLEAR, whose solid color now
+      * costs one line per row instead of one line per cell. A
+      * trailing "FRAME" marker line closes out the burst so a
+      * downstream tap (GFXREC) can tell where one frame ends and
+      * the next begins. Walks the full physical buffer (PHYS-MAX-X/
+      * PHYS-MAX-Y), not just the local MAX-X/MAX-Y tile, so pixels a
+      * VPORT offset carried outside the local tile still get flushed.
+      * -----------------------------------------------------------
+       FLUSH-FRAME.
+           PERFORM VARYING L-Y FROM 0 BY 1 UNTIL L-Y > PHYS-MAX-Y
+              MOVE 0 TO L-X
+              PERFORM UNTIL L-X > PHYS-MAX-X
+                 MOVE L-X TO SPAN-X1
+                 MOVE L-X TO SPAN-X2
+                 MOVE FB-R(L-Y + 1, L-X + 1) TO GFX-COLOR-R
+                 MOVE FB-G(L-Y + 1, L-X + 1) TO GFX-COLOR-G
+                 MOVE FB-B(L-Y + 1, L-X + 1) TO GFX-COLOR-B
+                 PERFORM UNTIL SPAN-X2 >= PHYS-MAX-X
+                    OR FB-R(L-Y + 1, SPAN-X2 + 2) NOT = GFX-COLOR-R
+                    OR FB-G(L-Y + 1, SPAN-X2 + 2) NOT = GFX-COLOR-G
+                    OR FB-B(L-Y + 1, SPAN-X2 + 2) NOT = GFX-COLOR-B
+                    ADD 1 TO SPAN-X2
+                 END-PERFORM
+                 PERFORM WRITE-SPAN-LINE
+                 COMPUTE L-X = SPAN-X2 + 1
+              END-PERFORM
+           END-PERFORM
+           DISPLAY "FRAME".
+
       * -----------------------------------------------------------
       * LOGIC: Bresenham's Line Algorithm
       * -----------------------------------------------------------
@@ -119,7 +642,7 @@
            MOVE GFX-LINE-Y1 TO L-Y
 
            PERFORM UNTIL 1 = 0
-              PERFORM EMIT-PIXEL
+              PERFORM CLIP-PIXEL
 
               IF L-X = GFX-LINE-X2 AND L-Y = GFX-LINE-Y2
                  EXIT PERFORM
@@ -152,10 +675,60 @@
 
                  MOVE R-CURR-X TO L-X
                  MOVE R-CURR-Y TO L-Y
-                 PERFORM EMIT-PIXEL
+                 PERFORM CLIP-PIXEL
               END-PERFORM
            END-PERFORM.
 
+      * -----------------------------------------------------------
+      * LOGIC: Calibration Grid
+      * Evenly spaced vertical and horizontal reference lines, every
+      * GFX-GRID-SPACING pixels starting from the origin, in the
+      * common GFX-COLOR-R/G/B.
+      * -----------------------------------------------------------
+       DRAW-GRID-LOGIC.
+           PERFORM VARYING GRID-LINE-POS FROM 0 BY GFX-GRID-SPACING
+                   UNTIL GRID-LINE-POS > MAX-X
+              MOVE GRID-LINE-POS TO L-X
+              PERFORM VARYING L-Y FROM 0 BY 1 UNTIL L-Y > MAX-Y
+                 PERFORM CLIP-PIXEL
+              END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING GRID-LINE-POS FROM 0 BY GFX-GRID-SPACING
+                   UNTIL GRID-LINE-POS > MAX-Y
+              MOVE GRID-LINE-POS TO L-Y
+              PERFORM VARYING L-X FROM 0 BY 1 UNTIL L-X > MAX-X
+                 PERFORM CLIP-PIXEL
+              END-PERFORM
+           END-PERFORM.
+
+      * -----------------------------------------------------------
+      * LOGIC: Unfilled Rectangle Outline
+      * Emits only the four edge rows/columns of the rectangle
+      * instead of filling the whole interior.
+      * -----------------------------------------------------------
+       DRAW-RECTO-LOGIC.
+           COMPUTE R-END-X = GFX-RECT-X + GFX-RECT-W - 1
+           COMPUTE R-END-Y = GFX-RECT-Y + GFX-RECT-H - 1
+
+           MOVE GFX-RECT-X TO SPAN-X1
+           MOVE R-END-X    TO SPAN-X2
+
+           MOVE GFX-RECT-Y TO L-Y
+           PERFORM DRAW-HORIZ-SPAN
+
+           MOVE R-END-Y TO L-Y
+           PERFORM DRAW-HORIZ-SPAN
+
+           PERFORM VARYING R-CURR-Y FROM GFX-RECT-Y BY 1
+                   UNTIL R-CURR-Y > R-END-Y
+              MOVE R-CURR-Y TO L-Y
+              MOVE GFX-RECT-X TO L-X
+              PERFORM CLIP-PIXEL
+              MOVE R-END-X TO L-X
+              PERFORM CLIP-PIXEL
+           END-PERFORM.
+
       * -----------------------------------------------------------
       * LOGIC: Midpoint Circle Algorithm
       * -----------------------------------------------------------
@@ -179,32 +752,351 @@
       * Symmetry: Plot all 8 octants
            COMPUTE L-X = GFX-CIRC-CX + C-X
            COMPUTE L-Y = GFX-CIRC-CY + C-Y
-           PERFORM EMIT-PIXEL
+           PERFORM CLIP-PIXEL
 
            COMPUTE L-X = GFX-CIRC-CX + C-X
            COMPUTE L-Y = GFX-CIRC-CY - C-Y
-           PERFORM EMIT-PIXEL
+           PERFORM CLIP-PIXEL
 
            COMPUTE L-X = GFX-CIRC-CX - C-X
            COMPUTE L-Y = GFX-CIRC-CY + C-Y
-           PERFORM EMIT-PIXEL
+           PERFORM CLIP-PIXEL
 
            COMPUTE L-X = GFX-CIRC-CX - C-X
            COMPUTE L-Y = GFX-CIRC-CY - C-Y
-           PERFORM EMIT-PIXEL
+           PERFORM CLIP-PIXEL
 
            COMPUTE L-X = GFX-CIRC-CX + C-Y
            COMPUTE L-Y = GFX-CIRC-CY + C-X
-           PERFORM EMIT-PIXEL
+           PERFORM CLIP-PIXEL
 
            COMPUTE L-X = GFX-CIRC-CX + C-Y
            COMPUTE L-Y = GFX-CIRC-CY - C-X
-           PERFORM EMIT-PIXEL
+           PERFORM CLIP-PIXEL
 
            COMPUTE L-X = GFX-CIRC-CX - C-Y
            COMPUTE L-Y = GFX-CIRC-CY + C-X
-           PERFORM EMIT-PIXEL
+           PERFORM CLIP-PIXEL
 
            COMPUTE L-X = GFX-CIRC-CX - C-Y
            COMPUTE L-Y = GFX-CIRC-CY - C-X
-           PERFORM EMIT-PIXEL.
+           PERFORM CLIP-PIXEL.
+
+      * -----------------------------------------------------------
+      * LOGIC: Filled-Circle via Midpoint Stepping
+      * Reuses DRAW-CIRC-LOGIC's midpoint stepping, but instead of
+      * plotting the 8-octant boundary pixels it emits a horizontal
+      * span between each pair of symmetric X points per scanline.
+      * -----------------------------------------------------------
+       DRAW-FCIRC-LOGIC.
+           MOVE GFX-CIRC-R TO C-X
+           MOVE 0 TO C-Y
+           COMPUTE C-ERR = 1 - C-X
+
+           PERFORM UNTIL C-X < C-Y
+              PERFORM PLOT-FILLED-CIRCLE-SPANS
+              ADD 1 TO C-Y
+              IF C-ERR <= 0
+                 COMPUTE C-ERR = C-ERR + (2 * C-Y) + 1
+              ELSE
+                 SUBTRACT 1 FROM C-X
+                 COMPUTE C-ERR = C-ERR + (2 * C-Y) - (2 * C-X) + 1
+              END-IF
+           END-PERFORM.
+
+       PLOT-FILLED-CIRCLE-SPANS.
+           COMPUTE L-Y = GFX-CIRC-CY + C-Y
+           COMPUTE SPAN-X1 = GFX-CIRC-CX - C-X
+           COMPUTE SPAN-X2 = GFX-CIRC-CX + C-X
+           PERFORM DRAW-HORIZ-SPAN
+
+           COMPUTE L-Y = GFX-CIRC-CY - C-Y
+           PERFORM DRAW-HORIZ-SPAN
+
+           COMPUTE L-Y = GFX-CIRC-CY + C-X
+           COMPUTE SPAN-X1 = GFX-CIRC-CX - C-Y
+           COMPUTE SPAN-X2 = GFX-CIRC-CX + C-Y
+           PERFORM DRAW-HORIZ-SPAN
+
+           COMPUTE L-Y = GFX-CIRC-CY - C-X
+           PERFORM DRAW-HORIZ-SPAN.
+
+      * -----------------------------------------------------------
+      * HELPER: Emit a clipped horizontal span at the current L-Y
+      * from SPAN-X1 to SPAN-X2 (inclusive).
+      * -----------------------------------------------------------
+       DRAW-HORIZ-SPAN.
+           PERFORM VARYING L-X FROM SPAN-X1 BY 1 UNTIL L-X > SPAN-X2
+              PERFORM CLIP-PIXEL
+           END-PERFORM.
+
+      * -----------------------------------------------------------
+      * LOGIC: Midpoint Ellipse Algorithm
+      * Two-region stepping (region 1 where the tangent slope is
+      * over -1, region 2 where it is under) with independent X/Y
+      * radii, emitting through CLIP-PIXEL/EMIT-PIXEL via the same
+      * 4-way symmetric-point pattern PLOT-CIRCLE-POINTS uses (a
+      * true 8-way octant swap only applies when RX = RY).
+      * -----------------------------------------------------------
+       DRAW-ELLIPSE-LOGIC.
+           MOVE GFX-ELLI-RX TO EL-RX
+           MOVE GFX-ELLI-RY TO EL-RY
+           COMPUTE EL-RX2 = EL-RX * EL-RX
+           COMPUTE EL-RY2 = EL-RY * EL-RY
+           MOVE 0     TO EL-X
+           MOVE EL-RY TO EL-Y
+           COMPUTE EL-DX = 2 * EL-RY2 * EL-X
+           COMPUTE EL-DY = 2 * EL-RX2 * EL-Y
+           COMPUTE EL-D1 = EL-RY2 - (EL-RX2 * EL-RY)
+                          + (0.25 * EL-RX2)
+
+           PERFORM UNTIL EL-DX >= EL-DY
+              PERFORM PLOT-ELLIPSE-POINTS
+              IF EL-D1 < 0
+                 ADD 1 TO EL-X
+                 COMPUTE EL-DX = EL-DX + 2 * EL-RY2
+                 COMPUTE EL-D1 = EL-D1 + EL-DX + EL-RY2
+              ELSE
+                 ADD 1 TO EL-X
+                 SUBTRACT 1 FROM EL-Y
+                 COMPUTE EL-DX = EL-DX + 2 * EL-RY2
+                 COMPUTE EL-DY = EL-DY - 2 * EL-RX2
+                 COMPUTE EL-D1 = EL-D1 + EL-DX - EL-DY + EL-RY2
+              END-IF
+           END-PERFORM
+
+           COMPUTE EL-D2 = EL-RY2 * (EL-X + 0.5) * (EL-X + 0.5)
+                          + EL-RX2 * (EL-Y - 1) * (EL-Y - 1)
+                          - (EL-RX2 * EL-RY2)
+
+           PERFORM UNTIL EL-Y < 0
+              PERFORM PLOT-ELLIPSE-POINTS
+              IF EL-D2 > 0
+                 SUBTRACT 1 FROM EL-Y
+                 COMPUTE EL-DY = EL-DY - 2 * EL-RX2
+                 COMPUTE EL-D2 = EL-D2 + EL-RX2 - EL-DY
+              ELSE
+                 ADD 1 TO EL-X
+                 SUBTRACT 1 FROM EL-Y
+                 COMPUTE EL-DX = EL-DX + 2 * EL-RY2
+                 COMPUTE EL-DY = EL-DY - 2 * EL-RX2
+                 COMPUTE EL-D2 = EL-D2 + EL-DX - EL-DY + EL-RX2
+              END-IF
+           END-PERFORM.
+
+       PLOT-ELLIPSE-POINTS.
+           COMPUTE L-X = GFX-ELLI-CX + EL-X
+           COMPUTE L-Y = GFX-ELLI-CY + EL-Y
+           PERFORM CLIP-PIXEL
+
+           COMPUTE L-X = GFX-ELLI-CX - EL-X
+           COMPUTE L-Y = GFX-ELLI-CY + EL-Y
+           PERFORM CLIP-PIXEL
+
+           COMPUTE L-X = GFX-ELLI-CX + EL-X
+           COMPUTE L-Y = GFX-ELLI-CY - EL-Y
+           PERFORM CLIP-PIXEL
+
+           COMPUTE L-X = GFX-ELLI-CX - EL-X
+           COMPUTE L-Y = GFX-ELLI-CY - EL-Y
+           PERFORM CLIP-PIXEL.
+
+      * -----------------------------------------------------------
+      * LOGIC: Seed-based Flood Fill
+      * Walks 4-connected pixels matching the seed's original color
+      * with an explicit array-backed stack (FILL-STACK) instead of
+      * recursion, repainting only the enclosed region instead of
+      * the whole canvas the way OP-FILL does.
+      * -----------------------------------------------------------
+       DRAW-FFILL-LOGIC.
+           MOVE FB-R(GFX-FILL-Y + 1, GFX-FILL-X + 1) TO FL-OLD-R
+           MOVE FB-G(GFX-FILL-Y + 1, GFX-FILL-X + 1) TO FL-OLD-G
+           MOVE FB-B(GFX-FILL-Y + 1, GFX-FILL-X + 1) TO FL-OLD-B
+
+           IF FL-OLD-R = GFX-COLOR-R AND FL-OLD-G = GFX-COLOR-G
+              AND FL-OLD-B = GFX-COLOR-B
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO FL-SP
+           MOVE GFX-FILL-X TO FL-PUSH-X
+           MOVE GFX-FILL-Y TO FL-PUSH-Y
+           PERFORM FFILL-PUSH
+
+           PERFORM UNTIL FL-SP = 0
+              PERFORM FFILL-POP
+              MOVE FL-POP-X TO L-X
+              MOVE FL-POP-Y TO L-Y
+
+              IF L-X >= 0 AND L-X <= MAX-X
+                 AND L-Y >= 0 AND L-Y <= MAX-Y
+                 AND FB-R(L-Y + 1, L-X + 1) = FL-OLD-R
+                 AND FB-G(L-Y + 1, L-X + 1) = FL-OLD-G
+                 AND FB-B(L-Y + 1, L-X + 1) = FL-OLD-B
+                 PERFORM EMIT-PIXEL
+
+                 COMPUTE FL-PUSH-X = L-X + 1
+                 MOVE L-Y TO FL-PUSH-Y
+                 PERFORM FFILL-PUSH
+
+                 COMPUTE FL-PUSH-X = L-X - 1
+                 MOVE L-Y TO FL-PUSH-Y
+                 PERFORM FFILL-PUSH
+
+                 MOVE L-X TO FL-PUSH-X
+                 COMPUTE FL-PUSH-Y = L-Y + 1
+                 PERFORM FFILL-PUSH
+
+                 MOVE L-X TO FL-PUSH-X
+                 COMPUTE FL-PUSH-Y = L-Y - 1
+                 PERFORM FFILL-PUSH
+              END-IF
+           END-PERFORM.
+
+      * -----------------------------------------------------------
+      * HELPER: Push FL-PUSH-X/Y onto FILL-STACK
+      * Silently drops the point if the stack is already at its
+      * worst-case capacity (the whole canvas) - can't happen in
+      * practice since a fill never visits the same pixel twice.
+      * -----------------------------------------------------------
+       FFILL-PUSH.
+           IF FL-SP < FL-STACK-MAX
+              ADD 1 TO FL-SP
+              MOVE FL-PUSH-X TO FS-X(FL-SP)
+              MOVE FL-PUSH-Y TO FS-Y(FL-SP)
+           END-IF.
+
+      * -----------------------------------------------------------
+      * HELPER: Pop the top of FILL-STACK into FL-POP-X/Y
+      * -----------------------------------------------------------
+       FFILL-POP.
+           MOVE FS-X(FL-SP) TO FL-POP-X
+           MOVE FS-Y(FL-SP) TO FL-POP-Y
+           SUBTRACT 1 FROM FL-SP.
+
+      * -----------------------------------------------------------
+      * LOGIC: Arbitrary-vertex Polygon Outline
+      * Copies the vertex list out of the union buffer first, since
+      * DRAW-LINE-LOGIC reads its endpoints through GFX-LINE-PARAMS,
+      * which REDEFINES the same storage as GFX-POLY-PARAMS.
+      * -----------------------------------------------------------
+       DRAW-POLY-LOGIC.
+           MOVE GFX-POLY-COUNT TO PV-COUNT
+           PERFORM VARYING PV-I FROM 1 BY 1 UNTIL PV-I > PV-COUNT
+              MOVE GFX-POLY-X(PV-I) TO PV-X(PV-I)
+              MOVE GFX-POLY-Y(PV-I) TO PV-Y(PV-I)
+           END-PERFORM
+
+           PERFORM VARYING PV-I FROM 1 BY 1 UNTIL PV-I > PV-COUNT
+              COMPUTE PV-NEXT = PV-I + 1
+              IF PV-NEXT > PV-COUNT
+                 MOVE 1 TO PV-NEXT
+              END-IF
+              MOVE PV-X(PV-I)    TO GFX-LINE-X1
+              MOVE PV-Y(PV-I)    TO GFX-LINE-Y1
+              MOVE PV-X(PV-NEXT) TO GFX-LINE-X2
+              MOVE PV-Y(PV-NEXT) TO GFX-LINE-Y2
+              PERFORM DRAW-LINE-LOGIC
+           END-PERFORM.
+
+      * -----------------------------------------------------------
+      * LOGIC: Load a CLUT file into PALETTE-TABLE (SETPAL)
+      * GFX-PAL-FILE overrides the default PALETTE.CLT name; entries
+      * are looked up by CLUT-INDEX so the file doesn't have to list
+      * every slot in order.
+      * -----------------------------------------------------------
+       LOAD-PALETTE.
+           IF GFX-PAL-FILE NOT = SPACES
+              MOVE GFX-PAL-FILE TO WS-CLUT-FILE-NAME
+           ELSE
+              MOVE "PALETTE.CLT" TO WS-CLUT-FILE-NAME
+           END-IF
+
+           OPEN INPUT CLUT-FILE
+           IF WS-CLUT-STATUS = "00"
+              MOVE 'N' TO WS-CLUT-EOF-SW
+              PERFORM UNTIL WS-CLUT-EOF
+                 READ CLUT-FILE
+                    AT END
+                       MOVE 'Y' TO WS-CLUT-EOF-SW
+                    NOT AT END
+                       MOVE CLUT-R TO PAL-R(CLUT-INDEX + 1)
+                       MOVE CLUT-G TO PAL-G(CLUT-INDEX + 1)
+                       MOVE CLUT-B TO PAL-B(CLUT-INDEX + 1)
+                 END-READ
+              END-PERFORM
+              CLOSE CLUT-FILE
+              SET WS-PALETTE-LOADED TO TRUE
+           ELSE
+              MOVE 90 TO GFX-STATUS
+           END-IF.
+
+      * -----------------------------------------------------------
+      * LOGIC: Sprite Blit
+      * Scans SPRITES.DAT for every record whose SPRITE-NAME matches
+      * GFX-BLIT-NAME and stamps each one's pixel at the matching
+      * offset from GFX-BLIT-X/Y, through the same CLIP-PIXEL path
+      * every other shape uses.
+      * -----------------------------------------------------------
+       DRAW-BLIT-LOGIC.
+           MOVE GFX-BLIT-NAME TO WS-BLIT-NAME
+           OPEN INPUT SPRITES-FILE
+           IF WS-SPRITE-STATUS = "00"
+              MOVE 'N' TO WS-SPRITE-EOF-SW
+              PERFORM UNTIL WS-SPRITE-EOF
+                 READ SPRITES-FILE
+                    AT END
+                       MOVE 'Y' TO WS-SPRITE-EOF-SW
+                    NOT AT END
+                       IF SPRITE-NAME = WS-BLIT-NAME
+                          COMPUTE L-X = GFX-BLIT-X + SPRITE-DX
+                          COMPUTE L-Y = GFX-BLIT-Y + SPRITE-DY
+                          MOVE SPRITE-R TO GFX-COLOR-R
+                          MOVE SPRITE-G TO GFX-COLOR-G
+                          MOVE SPRITE-B TO GFX-COLOR-B
+                          PERFORM VALIDATE-COLOR
+                          IF GFX-PARAMS-VALID
+                             PERFORM CLIP-PIXEL
+                          END-IF
+                       END-IF
+              END-PERFORM
+              CLOSE SPRITES-FILE
+           ELSE
+              MOVE 90 TO GFX-STATUS
+           END-IF.
+
+      * -----------------------------------------------------------
+      * LOGIC: Bitmap-font Text Stamping
+      * Looks each character up in FONT-CHARS/FONT-GLYPH and emits
+      * the lit cells of its 5x7 glyph starting at GFX-TEXT-X/Y.
+      * -----------------------------------------------------------
+       DRAW-TEXT-LOGIC.
+           MOVE FUNCTION TRIM(GFX-TEXT-STR) TO TX-TRIMMED
+           COMPUTE TX-LEN = FUNCTION LENGTH(FUNCTION TRIM(GFX-TEXT-STR))
+
+           PERFORM VARYING TX-POS FROM 1 BY 1 UNTIL TX-POS > TX-LEN
+              MOVE TX-TRIMMED(TX-POS:1) TO TX-CHAR
+              MOVE 'N' TO TX-FOUND
+
+              PERFORM VARYING TX-IDX FROM 1 BY 1 UNTIL TX-IDX > 40
+                 IF FONT-CHARS(TX-IDX:1) = TX-CHAR
+                    MOVE 'Y' TO TX-FOUND
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+
+              IF TX-CHAR-FOUND
+                 COMPUTE TX-ORIGIN-X = GFX-TEXT-X + (TX-POS - 1) * 6
+                 PERFORM VARYING TX-ROW FROM 1 BY 1 UNTIL TX-ROW > 7
+                    PERFORM VARYING TX-COL FROM 1 BY 1 UNTIL TX-COL > 5
+                       MOVE FONT-GLYPH(TX-IDX)
+                            ((TX-ROW - 1) * 5 + TX-COL : 1) TO TX-BIT
+                       IF TX-BIT = '#'
+                          COMPUTE L-X = TX-ORIGIN-X + TX-COL - 1
+                          COMPUTE L-Y = GFX-TEXT-Y + TX-ROW - 1
+                          PERFORM CLIP-PIXEL
+                       END-IF
+                    END-PERFORM
+                 END-PERFORM
+              END-IF
+           END-PERFORM.
