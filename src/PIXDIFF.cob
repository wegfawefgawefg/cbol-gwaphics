@@ -0,0 +1,163 @@
+      *****************************************************************
+      * PIXDIFF: regression tool that compares two GFXREC capture
+      * files record-by-record (the same "SPAN x1 x2 y r g b" pixel
+      * lines and "FRAME" markers GFXREC/GFXPLAY read and write) and
+      * reports the first point where they diverge, or "IDENTICAL"
+      * if every record matches. Invoke as: PIXDIFF file-a file-b
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIXDIFF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-A ASSIGN TO DYNAMIC WS-FILE-A-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-A-STATUS.
+
+           SELECT FILE-B ASSIGN TO DYNAMIC WS-FILE-B-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-B-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-A.
+       01  LINE-A                 PIC X(40).
+
+       FD  FILE-B.
+       01  LINE-B                 PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  PIXDIFF-VARS.
+           05  WS-FILE-A-NAME     PIC X(100) VALUE SPACES.
+           05  WS-FILE-B-NAME     PIC X(100) VALUE SPACES.
+           05  WS-FILE-A-STATUS   PIC X(2).
+           05  WS-FILE-B-STATUS   PIC X(2).
+           05  WS-EOF-A-SW        PIC X VALUE 'N'.
+               88  WS-EOF-A           VALUE 'Y'.
+           05  WS-EOF-B-SW        PIC X VALUE 'N'.
+               88  WS-EOF-B           VALUE 'Y'.
+           05  WS-LINE-NUM        PIC 9(8) VALUE 0.
+           05  WS-MISMATCH-SW     PIC X VALUE 'N'.
+               88  WS-MISMATCH-FOUND  VALUE 'Y'.
+
+      * Parsed fields from a "SPAN x1 x2 y r g b" line, filled by
+      * UNSTRING - one set per file so both sides can be compared
+      * and both reported on a mismatch.
+       01  SPAN-FIELDS-A.
+           05  SF-TAG-A           PIC X(4).
+           05  SF-X1-A            PIC 9(4).
+           05  SF-X2-A            PIC 9(4).
+           05  SF-Y-A             PIC 9(4).
+           05  SF-R-A             PIC 9(3).
+           05  SF-G-A             PIC 9(3).
+           05  SF-B-A             PIC 9(3).
+
+       01  SPAN-FIELDS-B.
+           05  SF-TAG-B           PIC X(4).
+           05  SF-X1-B            PIC 9(4).
+           05  SF-X2-B            PIC 9(4).
+           05  SF-Y-B             PIC 9(4).
+           05  SF-R-B             PIC 9(3).
+           05  SF-G-B             PIC 9(3).
+           05  SF-B-B             PIC 9(3).
+
+       PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILE-A-NAME FROM ARGUMENT-VALUE
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILE-B-NAME FROM ARGUMENT-VALUE
+
+           IF WS-FILE-A-NAME = SPACES OR WS-FILE-B-NAME = SPACES
+              DISPLAY "PIXDIFF: USAGE: PIXDIFF FILE-A FILE-B"
+                       UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           OPEN INPUT FILE-A
+           OPEN INPUT FILE-B
+           IF WS-FILE-A-STATUS NOT = "00" OR WS-FILE-B-STATUS NOT = "00"
+              DISPLAY "PIXDIFF: UNABLE TO OPEN ONE OR BOTH FILES"
+                       UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           PERFORM UNTIL WS-MISMATCH-FOUND
+                   OR (WS-EOF-A AND WS-EOF-B)
+              PERFORM READ-NEXT-LINES
+              IF NOT WS-MISMATCH-FOUND
+                 IF WS-EOF-A AND WS-EOF-B
+                    CONTINUE
+                 ELSE IF WS-EOF-A OR WS-EOF-B
+                    PERFORM REPORT-LENGTH-MISMATCH
+                 ELSE IF LINE-A NOT = LINE-B
+                    PERFORM REPORT-LINE-MISMATCH
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           CLOSE FILE-A
+           CLOSE FILE-B
+
+           IF WS-MISMATCH-FOUND
+              STOP RUN RETURNING 1
+           ELSE
+              DISPLAY "IDENTICAL"
+              STOP RUN RETURNING 0
+           END-IF.
+
+      * -----------------------------------------------------------
+      * Advance both files one record, tracking EOF independently
+      * so a length mismatch is itself reported rather than missed.
+      * -----------------------------------------------------------
+       READ-NEXT-LINES.
+           ADD 1 TO WS-LINE-NUM
+           IF NOT WS-EOF-A
+              READ FILE-A
+                 AT END
+                    MOVE 'Y' TO WS-EOF-A-SW
+              END-READ
+           END-IF
+           IF NOT WS-EOF-B
+              READ FILE-B
+                 AT END
+                    MOVE 'Y' TO WS-EOF-B-SW
+              END-READ
+           END-IF.
+
+      * -----------------------------------------------------------
+      * One file ran out of records before the other.
+      * -----------------------------------------------------------
+       REPORT-LENGTH-MISMATCH.
+           DISPLAY "PIXDIFF: MISMATCH AT RECORD " WS-LINE-NUM
+                    " - FILES DIFFER IN LENGTH"
+           SET WS-MISMATCH-FOUND TO TRUE.
+
+      * -----------------------------------------------------------
+      * Two corresponding records differ. If both are SPAN pixel
+      * lines, parse and report the X/Y/R/G/B on each side;
+      * otherwise report the raw mismatching records (covers FRAME
+      * boundary mismatches and anything else unparsed).
+      * -----------------------------------------------------------
+       REPORT-LINE-MISMATCH.
+           SET WS-MISMATCH-FOUND TO TRUE
+           IF LINE-A(1:4) = "SPAN" AND LINE-B(1:4) = "SPAN"
+              UNSTRING LINE-A DELIMITED BY ALL SPACE
+                  INTO SF-TAG-A SF-X1-A SF-X2-A SF-Y-A
+                       SF-R-A SF-G-A SF-B-A
+              END-UNSTRING
+              UNSTRING LINE-B DELIMITED BY ALL SPACE
+                  INTO SF-TAG-B SF-X1-B SF-X2-B SF-Y-B
+                       SF-R-B SF-G-B SF-B-B
+              END-UNSTRING
+              DISPLAY "PIXDIFF: MISMATCH AT RECORD " WS-LINE-NUM
+                       " X=" SF-X1-A "-" SF-X2-A " Y=" SF-Y-A
+              DISPLAY "  FILE A: R=" SF-R-A " G=" SF-G-A
+                       " B=" SF-B-A
+              DISPLAY "  FILE B: R=" SF-R-B " G=" SF-G-B
+                       " B=" SF-B-B
+           ELSE
+              DISPLAY "PIXDIFF: MISMATCH AT RECORD " WS-LINE-NUM
+              DISPLAY "  FILE A: " LINE-A
+              DISPLAY "  FILE B: " LINE-B
+           END-IF.
