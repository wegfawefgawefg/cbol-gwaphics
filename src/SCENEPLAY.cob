@@ -0,0 +1,113 @@
+      *****************************************************************
+      * SCENEPLAY: Reads a sequential "scene script" file record by
+      * record and issues the matching CALL 'GRAPHICS' for each one,
+      * so an animation can be defined as data instead of recompiled
+      * COBOL. Each record also carries a frame delay in milliseconds.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCENEPLAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCENE-FILE ASSIGN TO DYNAMIC WS-SCENE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCENE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCENE-FILE.
+           COPY SCENEREC.
+
+       WORKING-STORAGE SECTION.
+       01  SCENE-PLAY-VARS.
+           05  WS-SCENE-FILE-NAME    PIC X(100) VALUE "SCENE.DAT".
+           05  WS-SCENE-STATUS       PIC X(2).
+           05  WS-EOF-SW             PIC X VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-FRAMES             PIC 9(8) VALUE 0.
+
+           COPY PACEVARS.
+           COPY GFXARGS.
+
+       PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-SCENE-FILE-NAME FROM ARGUMENT-VALUE
+           IF WS-SCENE-FILE-NAME = SPACES
+              MOVE "SCENE.DAT" TO WS-SCENE-FILE-NAME
+           END-IF
+
+           OPEN INPUT SCENE-FILE
+           IF WS-SCENE-STATUS NOT = "00"
+              DISPLAY "SCENEPLAY: UNABLE TO OPEN "
+                       FUNCTION TRIM(WS-SCENE-FILE-NAME)
+                       " STATUS " WS-SCENE-STATUS
+              STOP RUN RETURNING 1
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+              READ SCENE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    PERFORM PLAY-SCENE-RECORD
+              END-READ
+           END-PERFORM
+
+           CLOSE SCENE-FILE
+           DISPLAY "SCENEPLAY: " WS-FRAMES " COMMAND(S) PLAYED"
+           STOP RUN.
+
+      * -----------------------------------------------------------
+      * Copy one scene record into GFX-ARGS, issue it, then pace to
+      * its requested delay on the wall clock (see PACEVARS.cpy) -
+      * the same GET-CLOCK-HS/WAIT-FOR-FRAME-TICK approach MAIN.cob,
+      * BOUNCYBALLS.cob and ANT.cob use for their own frame pacing,
+      * in place of a CPU-speed-dependent busy-wait.
+      * -----------------------------------------------------------
+       PLAY-SCENE-RECORD.
+           PERFORM GET-CLOCK-HS
+           MOVE WS-TICK-TOTAL-HS TO WS-FRAME-START-HS
+
+           MOVE SCENE-OPCODE  TO GFX-OPCODE
+           MOVE SCENE-COLOR-R TO GFX-COLOR-R
+           MOVE SCENE-COLOR-G TO GFX-COLOR-G
+           MOVE SCENE-COLOR-B TO GFX-COLOR-B
+           MOVE SCENE-PARAMS  TO GFX-PARAMS
+           CALL 'GRAPHICS' USING GFX-ARGS
+           ADD 1 TO WS-FRAMES
+
+           COMPUTE WS-FRAME-TARGET-HS = SCENE-DELAY-MS / 10
+           PERFORM WAIT-FOR-FRAME-TICK.
+
+      * -----------------------------------------------------------
+      * Read the wall clock and reduce it to hundredths-of-a-second
+      * since midnight (WS-TICK-TOTAL-HS), for frame pacing.
+      * -----------------------------------------------------------
+       GET-CLOCK-HS.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-TICK-TIME
+           MOVE WS-TICK-TIME(1:2) TO WS-TICK-HH
+           MOVE WS-TICK-TIME(3:2) TO WS-TICK-MM
+           MOVE WS-TICK-TIME(5:2) TO WS-TICK-SS
+           MOVE WS-TICK-TIME(7:2) TO WS-TICK-HS
+           COMPUTE WS-TICK-TOTAL-HS =
+               WS-TICK-HH * 360000 + WS-TICK-MM * 6000
+               + WS-TICK-SS * 100 + WS-TICK-HS.
+
+      * -----------------------------------------------------------
+      * Spin until WS-FRAME-TARGET-HS hundredths have elapsed since
+      * WS-FRAME-START-HS, so each record's delay is real wall-clock
+      * time regardless of host CPU speed. A midnight rollover
+      * (elapsed goes negative) is treated as tick expired.
+      * -----------------------------------------------------------
+       WAIT-FOR-FRAME-TICK.
+           PERFORM GET-CLOCK-HS
+           COMPUTE WS-ELAPSED-HS = WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+           PERFORM UNTIL WS-ELAPSED-HS NOT < WS-FRAME-TARGET-HS
+               PERFORM GET-CLOCK-HS
+               COMPUTE WS-ELAPSED-HS =
+                   WS-TICK-TOTAL-HS - WS-FRAME-START-HS
+               IF WS-ELAPSED-HS < 0
+                  MOVE WS-FRAME-TARGET-HS TO WS-ELAPSED-HS
+               END-IF
+           END-PERFORM.
