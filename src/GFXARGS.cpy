@@ -5,16 +5,49 @@
            05  GFX-OPCODE        PIC X(4).
                88 OP-DRAW-LINE   VALUE 'LINE'.
                88 OP-DRAW-RECT   VALUE 'RECT'.
+               88 OP-RECT-OUTLINE VALUE 'RECO'.
                88 OP-DRAW-CIRC   VALUE 'CIRC'.
+               88 OP-FILL-CIRC   VALUE 'FCIR'.
                88 OP-CLEAR       VALUE 'CLR '.
                88 OP-FILL        VALUE 'FILL'.
+               88 OP-DRAW-POLY   VALUE 'POLY'.
+               88 OP-DRAW-ELLIPSE VALUE 'ELLI'.
+               88 OP-DRAW-TEXT   VALUE 'TEXT'.
+               88 OP-SYNC        VALUE 'SYNC'.
+               88 OP-QUERY       VALUE 'QURY'.
+               88 OP-FILL-FLOOD  VALUE 'FFIL'.
+               88 OP-SET-PALETTE VALUE 'SETP'.
+               88 OP-SET-VIEWPORT VALUE 'VPRT'.
+               88 OP-BLIT        VALUE 'BLIT'.
+               88 OP-DRAW-GRID   VALUE 'GRID'.
+
+      * -----------------------------------------------------------
+      * RETURN STATUS
+      * GRAPHICS sets this on every call so the caller can tell a
+      * bad opcode or out-of-range shape apart from a clean draw.
+      * -----------------------------------------------------------
+           05  GFX-STATUS        PIC 9(2) VALUE 0.
+               88 GFX-OK                   VALUE 0.
+               88 GFX-ERR-UNKNOWN-OPCODE   VALUE 90.
+               88 GFX-ERR-BAD-RECT         VALUE 91.
+               88 GFX-ERR-INVALID-COLOR    VALUE 92.
+               88 GFX-ERR-BAD-SHAPE        VALUE 93.
+               88 GFX-ERR-BAD-PALETTE      VALUE 94.
 
       * -----------------------------------------------------------
       * COMMON ATTRIBUTES (Color)
+      * GFX-COLOR-MODE defaults to RGB ('R') in every overlay that
+      * zeroes GFX-ARGS; a caller opts into indexed color one call at
+      * a time by setting it to 'I' and filling GFX-COLOR-INDEX
+      * instead of GFX-COLOR-R/G/B (see the SETPAL opcode below).
       * -----------------------------------------------------------
            05  GFX-COLOR-R       PIC 9(3).
            05  GFX-COLOR-G       PIC 9(3).
            05  GFX-COLOR-B       PIC 9(3).
+           05  GFX-COLOR-MODE    PIC X VALUE 'R'.
+               88 GFX-MODE-RGB       VALUE 'R'.
+               88 GFX-MODE-INDEXED   VALUE 'I'.
+           05  GFX-COLOR-INDEX   PIC 9(3).
 
       * -----------------------------------------------------------
       * THE UNION BUFFER (Allocated Size = 128 Bytes)
@@ -47,3 +80,90 @@
                10  GFX-CIRC-CX   PIC S9(4).
                10  GFX-CIRC-CY   PIC S9(4).
                10  GFX-CIRC-R    PIC S9(4).
+
+      * -----------------------------------------------------------
+      * OVERLAY 4: Polygon Arguments
+      * GFX-POLY-COUNT vertices, closed back to the first point
+      * -----------------------------------------------------------
+           05  GFX-POLY-PARAMS   REDEFINES GFX-PARAMS.
+               10  GFX-POLY-COUNT    PIC 9(2).
+               10  GFX-POLY-PT OCCURS 15 TIMES.
+                   15  GFX-POLY-X    PIC S9(4).
+                   15  GFX-POLY-Y    PIC S9(4).
+
+      * -----------------------------------------------------------
+      * OVERLAY 5: Text Arguments
+      * Origin X/Y plus a short string stamped via the built-in
+      * 5x7 bitmap font in GRAPHICS.
+      * -----------------------------------------------------------
+           05  GFX-TEXT-PARAMS   REDEFINES GFX-PARAMS.
+               10  GFX-TEXT-X    PIC S9(4).
+               10  GFX-TEXT-Y    PIC S9(4).
+               10  GFX-TEXT-STR  PIC X(20).
+
+      * -----------------------------------------------------------
+      * OVERLAY 6: Query Arguments
+      * OP-QUERY returns the active canvas bounds (as computed from
+      * SETTINGS WIDTH/HEIGHT) so a caller never has to guess or
+      * hardcode the screen size.
+      * -----------------------------------------------------------
+           05  GFX-QUERY-PARAMS  REDEFINES GFX-PARAMS.
+               10  GFX-QUERY-MAX-X   PIC 9(4).
+               10  GFX-QUERY-MAX-Y   PIC 9(4).
+
+      * -----------------------------------------------------------
+      * OVERLAY 7: Ellipse Arguments
+      * Independent X and Y radii, unlike the single-radius CIRC.
+      * -----------------------------------------------------------
+           05  GFX-ELLI-PARAMS   REDEFINES GFX-PARAMS.
+               10  GFX-ELLI-CX   PIC S9(4).
+               10  GFX-ELLI-CY   PIC S9(4).
+               10  GFX-ELLI-RX   PIC S9(4).
+               10  GFX-ELLI-RY   PIC S9(4).
+
+      * -----------------------------------------------------------
+      * OVERLAY 8: Flood Fill Arguments
+      * Seed point only - the fill color is the common GFX-COLOR-R/
+      * G/B triple, and the color being replaced is whatever is
+      * already sitting under the seed pixel in the frame buffer.
+      * -----------------------------------------------------------
+           05  GFX-FILL-PARAMS   REDEFINES GFX-PARAMS.
+               10  GFX-FILL-X    PIC S9(4).
+               10  GFX-FILL-Y    PIC S9(4).
+
+      * -----------------------------------------------------------
+      * OVERLAY 9: Palette-load Arguments (SETPAL)
+      * Optional CLUT file name override; spaces means the default
+      * PALETTE.CLT.
+      * -----------------------------------------------------------
+           05  GFX-PAL-PARAMS    REDEFINES GFX-PARAMS.
+               10  GFX-PAL-FILE  PIC X(100).
+
+      * -----------------------------------------------------------
+      * OVERLAY 10: Viewport Arguments (VPORT)
+      * Sets a persisted X/Y offset applied to every subsequent
+      * EMIT-PIXEL call, so the same demo binary can be pointed at
+      * one tile of a video wall without doing its own coordinate
+      * math.
+      * -----------------------------------------------------------
+           05  GFX-VPORT-PARAMS  REDEFINES GFX-PARAMS.
+               10  GFX-VPORT-X   PIC S9(4).
+               10  GFX-VPORT-Y   PIC S9(4).
+
+      * -----------------------------------------------------------
+      * OVERLAY 11: Sprite Blit Arguments (BLIT)
+      * Names a sprite from the SPRITES file and a destination
+      * origin to stamp it at.
+      * -----------------------------------------------------------
+           05  GFX-BLIT-PARAMS   REDEFINES GFX-PARAMS.
+               10  GFX-BLIT-NAME PIC X(16).
+               10  GFX-BLIT-X    PIC S9(4).
+               10  GFX-BLIT-Y    PIC S9(4).
+
+      * -----------------------------------------------------------
+      * OVERLAY 12: Calibration Grid Arguments (GRID)
+      * Evenly spaced reference gridlines at GFX-GRID-SPACING pixels
+      * apart, drawn in the common GFX-COLOR-R/G/B.
+      * -----------------------------------------------------------
+           05  GFX-GRID-PARAMS   REDEFINES GFX-PARAMS.
+               10  GFX-GRID-SPACING PIC 9(4).
