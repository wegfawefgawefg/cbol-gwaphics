@@ -0,0 +1,13 @@
+      * -----------------------------------------------------------
+      * SETTINGS: Canvas/display configuration shared by GRAPHICS
+      * -----------------------------------------------------------
+       01  SETTINGS.
+           05  WIDTH             PIC 9(4) VALUE 0640.
+           05  HEIGHT            PIC 9(4) VALUE 0480.
+      * Physical video-wall extents a VPORT offset can address, e.g. a
+      * 2x2 wall of WIDTH x HEIGHT tiles. GRAPHICS' FRAME-BUFFER OCCURS
+      * clause is a compile-time literal tied to these values (COBOL
+      * cannot size OCCURS from a data item) - change WALL-WIDTH/
+      * WALL-HEIGHT and FRAME-BUFFER's OCCURS together.
+           05  WALL-WIDTH        PIC 9(4) VALUE 1280.
+           05  WALL-HEIGHT       PIC 9(4) VALUE 0960.
