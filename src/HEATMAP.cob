@@ -0,0 +1,196 @@
+      *****************************************************************
+      * HEATMAP: renders a rectangular grid of numeric values from a
+      * data file as a false-color heatmap, using NORM to scale each
+      * cell's value to 0..255 and GRAPHICS to paint it as a RECT.
+      * Invoke as: HEATMAP [data-file] [cell-size] [low] [high]
+      * data-file defaults to HEATMAP.DAT; cell-size defaults to 8
+      * pixels square. low/high override the value range NORM scales
+      * against; when either is omitted the range is computed from
+      * the data file's own minimum and maximum values.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEATMAP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEATMAP-FILE ASSIGN TO DYNAMIC WS-HEATMAP-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HEATMAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HEATMAP-FILE.
+           COPY HEATMAPREC.
+
+       WORKING-STORAGE SECTION.
+       01  HEATMAP-VARS.
+           05  WS-HEATMAP-FILE-NAME  PIC X(100) VALUE SPACES.
+           05  WS-HEATMAP-STATUS     PIC X(2).
+           05  WS-EOF-SW             PIC X VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-CELLS-PAINTED      PIC 9(8) VALUE 0.
+
+      * Optional command-line overrides (arguments 2-4); a blank
+      * cell-size argument keeps the 8-pixel default, and blank
+      * low/high arguments leave the range auto-detected.
+       01  HEATMAP-ARG-VARS.
+           05  WS-CELLSIZE-ARG    PIC X(6)  VALUE SPACES.
+           05  WS-CELLSIZE        PIC 9(4)  VALUE 8.
+           05  WS-LOW-ARG         PIC X(12) VALUE SPACES.
+           05  WS-HIGH-ARG        PIC X(12) VALUE SPACES.
+           05  WS-RANGE-GIVEN-SW  PIC X     VALUE 'N'.
+               88  WS-RANGE-GIVEN     VALUE 'Y'.
+           05  WS-LOW-VALUE       PIC S9(9).
+           05  WS-HIGH-VALUE      PIC S9(9).
+
+      * False-color ramp worked out from the NORM result: blue at
+      * the low end, through green, to red at the high end.
+       01  COLOR-RAMP-VARS.
+           05  WS-RAMP-LEVEL      PIC 9(3).
+
+           COPY NORMARGS.
+           COPY GFXARGS.
+
+       PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-HEATMAP-FILE-NAME FROM ARGUMENT-VALUE
+           IF WS-HEATMAP-FILE-NAME = SPACES
+              MOVE "HEATMAP.DAT" TO WS-HEATMAP-FILE-NAME
+           END-IF
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-CELLSIZE-ARG FROM ARGUMENT-VALUE
+           IF WS-CELLSIZE-ARG NOT = SPACES
+              MOVE WS-CELLSIZE-ARG TO WS-CELLSIZE
+           END-IF
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-LOW-ARG FROM ARGUMENT-VALUE
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-HIGH-ARG FROM ARGUMENT-VALUE
+
+           IF WS-LOW-ARG NOT = SPACES AND WS-HIGH-ARG NOT = SPACES
+              MOVE WS-LOW-ARG  TO WS-LOW-VALUE
+              MOVE WS-HIGH-ARG TO WS-HIGH-VALUE
+              SET WS-RANGE-GIVEN TO TRUE
+           ELSE
+              PERFORM SCAN-VALUE-RANGE
+           END-IF
+
+           MOVE 'CLR' TO GFX-OPCODE
+           CALL 'GRAPHICS' USING GFX-ARGS
+
+           PERFORM PAINT-ALL-CELLS
+
+           MOVE 'SYNC' TO GFX-OPCODE
+           CALL 'GRAPHICS' USING GFX-ARGS
+
+           DISPLAY "HEATMAP: PAINTED " WS-CELLS-PAINTED " CELL(S), "
+                    "RANGE " WS-LOW-VALUE " TO " WS-HIGH-VALUE
+                    UPON SYSERR
+           STOP RUN RETURNING 0.
+
+      * -----------------------------------------------------------
+      * First pass: read every record once to find the data file's
+      * own minimum and maximum value, used as the NORM range when
+      * the caller did not supply one.
+      * -----------------------------------------------------------
+       SCAN-VALUE-RANGE.
+           OPEN INPUT HEATMAP-FILE
+           IF WS-HEATMAP-STATUS NOT = "00"
+              DISPLAY "HEATMAP: UNABLE TO OPEN "
+                       FUNCTION TRIM(WS-HEATMAP-FILE-NAME)
+                       " STATUS " WS-HEATMAP-STATUS UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           READ HEATMAP-FILE
+              AT END
+                 DISPLAY "HEATMAP: " FUNCTION TRIM(WS-HEATMAP-FILE-NAME)
+                          " IS EMPTY" UPON SYSERR
+                 CLOSE HEATMAP-FILE
+                 STOP RUN RETURNING 1
+           END-READ
+           MOVE HEATMAP-REC-VALUE TO WS-LOW-VALUE
+           MOVE HEATMAP-REC-VALUE TO WS-HIGH-VALUE
+
+           PERFORM UNTIL WS-EOF
+              READ HEATMAP-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    IF HEATMAP-REC-VALUE < WS-LOW-VALUE
+                       MOVE HEATMAP-REC-VALUE TO WS-LOW-VALUE
+                    END-IF
+                    IF HEATMAP-REC-VALUE > WS-HIGH-VALUE
+                       MOVE HEATMAP-REC-VALUE TO WS-HIGH-VALUE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE HEATMAP-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      * -----------------------------------------------------------
+      * Second pass: scale each cell's value through NORM and paint
+      * it as a RECT at its grid position.
+      * -----------------------------------------------------------
+       PAINT-ALL-CELLS.
+           OPEN INPUT HEATMAP-FILE
+           IF WS-HEATMAP-STATUS NOT = "00"
+              DISPLAY "HEATMAP: UNABLE TO OPEN "
+                       FUNCTION TRIM(WS-HEATMAP-FILE-NAME)
+                       " STATUS " WS-HEATMAP-STATUS UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           MOVE WS-LOW-VALUE  TO NORM-LOW
+           MOVE WS-HIGH-VALUE TO NORM-HIGH
+           SET NORM-MODE-SINGLE TO TRUE
+           SET NORM-CURVE-LINEAR TO TRUE
+
+           PERFORM UNTIL WS-EOF
+              READ HEATMAP-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    PERFORM PAINT-ONE-CELL
+              END-READ
+           END-PERFORM
+
+           CLOSE HEATMAP-FILE.
+
+      * -----------------------------------------------------------
+      * Scale one cell's value and paint it at its grid position.
+      * -----------------------------------------------------------
+       PAINT-ONE-CELL.
+           MOVE HEATMAP-REC-VALUE TO NORM-X
+           CALL 'NORM' USING NORM-ARGS
+           MOVE NORM-RESULT TO WS-RAMP-LEVEL
+           PERFORM VALUE-TO-COLOR
+
+           MOVE 'RECT' TO GFX-OPCODE
+           COMPUTE GFX-RECT-X = HEATMAP-REC-COL * WS-CELLSIZE
+           COMPUTE GFX-RECT-Y = HEATMAP-REC-ROW * WS-CELLSIZE
+           MOVE WS-CELLSIZE TO GFX-RECT-W
+           MOVE WS-CELLSIZE TO GFX-RECT-H
+           CALL 'GRAPHICS' USING GFX-ARGS
+
+           ADD 1 TO WS-CELLS-PAINTED.
+
+      * -----------------------------------------------------------
+      * Map WS-RAMP-LEVEL (0..255) onto a blue-green-red false-color
+      * ramp in GFX-COLOR-R/G/B: blue at 0, green at the midpoint,
+      * red at 255.
+      * -----------------------------------------------------------
+       VALUE-TO-COLOR.
+           IF WS-RAMP-LEVEL <= 127
+              MOVE 0 TO GFX-COLOR-R
+              COMPUTE GFX-COLOR-G = WS-RAMP-LEVEL * 2
+              COMPUTE GFX-COLOR-B = 255 - (WS-RAMP-LEVEL * 2)
+           ELSE
+              COMPUTE GFX-COLOR-R = (WS-RAMP-LEVEL - 128) * 2
+              COMPUTE GFX-COLOR-G = 255 - ((WS-RAMP-LEVEL - 128) * 2)
+              MOVE 0 TO GFX-COLOR-B
+           END-IF.
