@@ -0,0 +1,10 @@
+      * -----------------------------------------------------------
+      * DISPARGS: Linkage arguments for CALL 'DISP'
+      * Formats/emits a single pixel line: "X Y R G B"
+      * -----------------------------------------------------------
+       01  DISP-ARGS.
+           05  DISP-X            PIC S9(4).
+           05  DISP-Y            PIC S9(4).
+           05  DISP-R            PIC 9(3).
+           05  DISP-G            PIC 9(3).
+           05  DISP-B            PIC 9(3).
