@@ -0,0 +1,110 @@
+      *****************************************************************
+      * JOBCTL: job-control front end. Reads a control file naming
+      * which demo executable to run and the run budget (frame or
+      * step count) to pass it, then launches each demo in turn as a
+      * separate OS process (a demo's own STOP RUN would otherwise
+      * terminate the whole run unit if it were CALLed in-process).
+      * The exit code of the last demo launched becomes JOBCTL's own
+      * return code. Invoke as: JOBCTL [jobctl.dat]
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBCTL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-FILE ASSIGN TO DYNAMIC WS-JOB-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-FILE.
+       01  JOB-LINE               PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  JOBCTL-VARS.
+           05  WS-JOB-FILE-NAME   PIC X(100) VALUE SPACES.
+           05  WS-JOB-STATUS      PIC X(2).
+           05  WS-EOF-SW          PIC X VALUE 'N'.
+               88  WS-EOF             VALUE 'Y'.
+           05  WS-JOBS-RUN        PIC 9(8) VALUE 0.
+           05  WS-LAST-RC         PIC 9(8) VALUE 0.
+           05  WS-COMMAND         PIC X(100) VALUE SPACES.
+           05  WS-BUDGET-DISPLAY  PIC Z(7)9.
+           05  WS-NAME-VALID-SW   PIC X VALUE 'N'.
+               88  WS-NAME-VALID      VALUE 'Y'.
+
+           COPY JOBCTLREC.
+
+       PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-JOB-FILE-NAME FROM ARGUMENT-VALUE
+           IF WS-JOB-FILE-NAME = SPACES
+              MOVE "JOBCTL.DAT" TO WS-JOB-FILE-NAME
+           END-IF
+
+           OPEN INPUT JOB-FILE
+           IF WS-JOB-STATUS NOT = "00"
+              DISPLAY "JOBCTL: UNABLE TO OPEN "
+                       FUNCTION TRIM(WS-JOB-FILE-NAME)
+                       " STATUS " WS-JOB-STATUS UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+              READ JOB-FILE INTO JOB-REC
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    PERFORM RUN-ONE-JOB
+              END-READ
+           END-PERFORM
+
+           CLOSE JOB-FILE
+
+           DISPLAY "JOBCTL: RAN " WS-JOBS-RUN " JOB(S), LAST RC = "
+                    WS-LAST-RC UPON SYSERR
+           STOP RUN RETURNING WS-LAST-RC.
+
+      * -----------------------------------------------------------
+      * Launch one demo as a subprocess, passing its frame/step
+      * budget as argument 1, and capture its return code.
+      * JOB-DEMO-NAME comes straight from the operator-supplied
+      * control file and is checked against the fixed allow-list of
+      * real demo names in VALIDATE-DEMO-NAME before it is ever
+      * built into a shell command - the same "only ever a known
+      * literal name" rule CONSOLE.cob's fixed menu already follows -
+      * so a crafted control file cannot inject shell metacharacters
+      * into the CALL "SYSTEM" command line.
+      * -----------------------------------------------------------
+       RUN-ONE-JOB.
+           PERFORM VALIDATE-DEMO-NAME
+           IF NOT WS-NAME-VALID
+              DISPLAY "JOBCTL: REJECTED UNKNOWN DEMO NAME '"
+                       FUNCTION TRIM(JOB-DEMO-NAME) "'" UPON SYSERR
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE JOB-FRAME-BUDGET TO WS-BUDGET-DISPLAY
+           STRING "./" FUNCTION TRIM(JOB-DEMO-NAME) " "
+                   FUNCTION TRIM(WS-BUDGET-DISPLAY)
+                   DELIMITED BY SIZE INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-LAST-RC
+           ADD 1 TO WS-JOBS-RUN
+           DISPLAY "JOBCTL: RAN " FUNCTION TRIM(JOB-DEMO-NAME)
+                    " BUDGET " FUNCTION TRIM(WS-BUDGET-DISPLAY)
+                    " RC " WS-LAST-RC UPON SYSERR.
+
+      * -----------------------------------------------------------
+      * Allow-list of the real demo executables JOBCTL may launch.
+      * -----------------------------------------------------------
+       VALIDATE-DEMO-NAME.
+           MOVE 'N' TO WS-NAME-VALID-SW
+           EVALUATE FUNCTION TRIM(JOB-DEMO-NAME)
+              WHEN "MAIN"
+              WHEN "BOUNCYBALLS"
+              WHEN "ANT"
+                   SET WS-NAME-VALID TO TRUE
+           END-EVALUATE.
