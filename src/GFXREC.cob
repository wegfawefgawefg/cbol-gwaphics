@@ -0,0 +1,75 @@
+      *****************************************************************
+      * GFXREC: Taps the pixel stream between GRAPHICS and the
+      * display pipe. Every line read from stdin (pixel records and
+      * "FRAME" boundary markers alike) is passed straight through to
+      * stdout unchanged, and also appended to a capture file, so a
+      * glitch seen on the video wall can be replayed later with
+      * GFXPLAY. Invoke as: DEMO | GFXREC capture.dat | DISPLAYPIPE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GFXREC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STREAM-IN ASSIGN TO "/dev/stdin"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT CAPTURE-FILE ASSIGN TO DYNAMIC WS-CAPTURE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STREAM-IN.
+       01  STREAM-LINE           PIC X(40).
+
+       FD  CAPTURE-FILE.
+       01  CAPTURE-LINE          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  GFXREC-VARS.
+           05  WS-CAPTURE-FILE-NAME  PIC X(100) VALUE "CAPTURE.DAT".
+           05  WS-IN-STATUS          PIC X(2).
+           05  WS-CAP-STATUS         PIC X(2).
+           05  WS-EOF-SW             PIC X VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-LINES              PIC 9(8) VALUE 0.
+           05  WS-FRAMES             PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-CAPTURE-FILE-NAME FROM ARGUMENT-VALUE
+           IF WS-CAPTURE-FILE-NAME = SPACES
+              MOVE "CAPTURE.DAT" TO WS-CAPTURE-FILE-NAME
+           END-IF
+
+           OPEN INPUT STREAM-IN
+           OPEN OUTPUT CAPTURE-FILE
+           IF WS-IN-STATUS NOT = "00" OR WS-CAP-STATUS NOT = "00"
+              DISPLAY "GFXREC: UNABLE TO OPEN STREAM OR CAPTURE FILE"
+                   UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+              READ STREAM-IN
+                 AT END
+                    MOVE 'Y' TO WS-EOF-SW
+                 NOT AT END
+                    DISPLAY STREAM-LINE
+                    MOVE STREAM-LINE TO CAPTURE-LINE
+                    WRITE CAPTURE-LINE
+                    ADD 1 TO WS-LINES
+                    IF FUNCTION TRIM(STREAM-LINE) = "FRAME"
+                       ADD 1 TO WS-FRAMES
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE STREAM-IN
+           CLOSE CAPTURE-FILE
+           DISPLAY "GFXREC: CAPTURED " WS-LINES " LINE(S), "
+                    WS-FRAMES " FRAME(S)" UPON SYSERR
+           STOP RUN.
