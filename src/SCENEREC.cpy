@@ -0,0 +1,16 @@
+      * -----------------------------------------------------------
+      * SCENEREC: One record of a "scene script" animation file.
+      * Shaped like GFX-ARGS so a record can be copied straight into
+      * it and handed to CALL 'GRAPHICS' - SCENE-PARAMS holds the
+      * same raw overlay bytes as GFX-PARAMS (see GFXARGS.cpy for
+      * the per-opcode layouts). SCENE-DELAY-MS is how long the
+      * player waits after issuing this command before reading the
+      * next record.
+      * -----------------------------------------------------------
+       01  SCENE-REC.
+           05  SCENE-OPCODE      PIC X(4).
+           05  SCENE-COLOR-R     PIC 9(3).
+           05  SCENE-COLOR-G     PIC 9(3).
+           05  SCENE-COLOR-B     PIC 9(3).
+           05  SCENE-PARAMS      PIC X(128).
+           05  SCENE-DELAY-MS    PIC 9(6).
