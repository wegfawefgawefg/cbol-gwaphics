@@ -0,0 +1,33 @@
+      * -----------------------------------------------------------
+      * NORMARGS: Linkage arguments for CALL 'NORM'
+      * Scales NORM-X in range NORM-LOW..NORM-HIGH to 0..255
+      *
+      * NORM-MODE selects single-value mode (NORM-X/NORM-RESULT,
+      * the original interface) or batch mode, where NORM-BATCH-COUNT
+      * entries of NORM-BATCH-TABLE are each scaled against the same
+      * NORM-LOW..NORM-HIGH range and their results returned in the
+      * same table, one CALL 'NORM' for the whole table.
+      *
+      * NORM-CURVE selects the scaling curve applied in either mode:
+      * LINEAR (the original straight-line scaling) or GAMMA, which
+      * raises the 0..1 ratio to the power NORM-GAMMA before scaling
+      * to 0..255 (NORM-GAMMA = 1.00 behaves the same as LINEAR;
+      * > 1.00 darkens midtones, < 1.00 brightens them).
+      * -----------------------------------------------------------
+       01  NORM-ARGS.
+           05  NORM-X            PIC S9(9).
+           05  NORM-LOW          PIC S9(9).
+           05  NORM-HIGH         PIC S9(9).
+           05  NORM-RESULT       PIC 9(3).
+           05  NORM-MODE         PIC X.
+               88  NORM-MODE-SINGLE  VALUE 'S'.
+               88  NORM-MODE-BATCH   VALUE 'B'.
+           05  NORM-CURVE        PIC X.
+               88  NORM-CURVE-LINEAR VALUE 'L'.
+               88  NORM-CURVE-GAMMA  VALUE 'G'.
+           05  NORM-GAMMA        PIC 9V99.
+           05  NORM-BATCH-COUNT  PIC 9(2).
+           05  NORM-BATCH-TABLE.
+               10  NORM-BATCH-ENTRY OCCURS 20 TIMES.
+                   15  NORM-BATCH-X      PIC S9(9).
+                   15  NORM-BATCH-RESULT PIC 9(3).
